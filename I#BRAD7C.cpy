@@ -0,0 +1,13 @@
+      *================================================================*
+      *    COPY........: I#BRAD7C                                     *
+      *    OBJETIVO....: AREA PADRAO DE COMUNICACAO COM A ROTINA      *
+      *                  COMUM DE TRATAMENTO DE ERROS (BRAD7100)      *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  ERRO-AREA.
+           05 ERR-PGM                     PIC X(008)  VALUE SPACES.
+           05 ERR-TIPO-ACESSO             PIC X(003)  VALUE SPACES.
+           05 ERR-LOCAL                   PIC X(004)  VALUE SPACES.
+           05 ERR-TEXTO                   PIC X(061)  VALUE SPACES.
