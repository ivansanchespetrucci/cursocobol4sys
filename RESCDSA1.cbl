@@ -1,979 +1,3151 @@
-      *================================================================*
-       IDENTIFICATION                  DIVISION.
-      *================================================================*
-
-       PROGRAM-ID. RESCDSA1.
-       AUTHOR.     DANIELA.
-
-      *================================================================*
-      *                T  R  E  I  N  A  M  E  N  T  O                 *
-      *================================================================*
-      *    PROGRAMA....: RESCDSA1                                      *
-      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO           *
-      *    ANALISTA....: RENATA  ROTIROTI      - TREINAMENTO           *
-      *    DATA........: 25/02/2019                                    *
-      *----------------------------------------------------------------*
-      *   OBJETIVO....: COMPARAR O ARQUIVO DE ENTRADA EARQREST COM O   *
-      * ARQUIVO DE ENTRADA EARQLIGC, SE SUAS CHAVES FOREM IGUAIS SALVAR*
-      * O REGISTRO DO EARQREST NO ARQUIVO DE SAIDA SARQREST E OS CAMPOS*
-      * DO EARQLIGC CPF-CNPJ-LIG, CFLIAL-LIG, CTRL-LIG, TIPO-IMPED,    *
-      * QTDE-IMPED, QTDE-IMPED, VALOR-TOT-IMPED, DTA-ULT-OCORR-IMP NO  *
-      * ARQUIVO DE SAIDA SARQLIGC.                                     *
-      *----------------------------------------------------------------*
-      *    ARQUIVOS....:                                               *
-      *      DDNAME            I/O                   INCLUDE/BOOK      *
-      *     EARQREST            I                      RESCWRES        *
-      *     EARQLIGC            I                      RESCWLIG        *
-      *     SARQREST            O                      RESTWDSR        *
-      *     SARQLIGC            O                      RESTWDSL        *
-      *----------------------------------------------------------------*
-      *    INC'S.......:                                               *
-      *    I#BRAD7C - AREA PARA GRAVACAO DE ERROS                      *
-      *    RESCWRES - LAYOUT DO ARQUIVO DE ENTRADA RESTRICOES          *
-      *    RESCWLIG - LAYOUT DO ARQUIVO DE ENTRADA LIGACOES            *
-      *    RESTWDSR - LAYOUT DO ARQUIVO DE SAIDA RESTRICOES            *
-      *    RESTWDSL - LAYOUT DO ARQUIVO DE SAIDA LIGACOES              *
-      *----------------------------------------------------------------*
-      *    MODULOS.....:                                               *
-      *    BRAD7100 - TRATAMENTO DE ERROS                              *
-      *================================================================*
-
-      *================================================================*
-       ENVIRONMENT                     DIVISION.
-      *================================================================*
-
-      *----------------------------------------------------------------*
-       CONFIGURATION                   SECTION.
-      *----------------------------------------------------------------*
-
-       SPECIAL-NAMES.
-           DECIMAL-POINT               IS COMMA.
-
-      *----------------------------------------------------------------*
-       INPUT-OUTPUT                    SECTION.
-      *----------------------------------------------------------------*
-
-       FILE-CONTROL.
-
-           SELECT EARQREST ASSIGN      TO UT-S-EARQREST
-                      FILE STATUS      IS WRK-FS-EARQREST.
-
-           SELECT EARQLIGC ASSIGN      TO UT-S-EARQLIGC
-                      FILE STATUS      IS WRK-FS-EARQLIGC.
-
-           SELECT SARQREST ASSIGN      TO UT-S-SARQREST
-                      FILE STATUS      IS WRK-FS-SARQREST.
-
-           SELECT SARQLIGC ASSIGN      TO UT-S-SARQLIGC
-                      FILE STATUS      IS WRK-FS-SARQLIGC.
-
-      *================================================================*
-       DATA                            DIVISION.
-      *================================================================*
-
-      *----------------------------------------------------------------*
-       FILE                            SECTION.
-      *----------------------------------------------------------------*
-
-      *----------------------------------------------------------------*
-      *    INPUT - DADOS DO ARQUIVO DE ENTRADA(EARQREST)               *
-      *                                -  LRECL   = 062                *
-      *----------------------------------------------------------------*
-
-       FD  EARQREST
-           RECORDING MODE IS F
-           LABEL RECORD IS STANDARD
-           BLOCK CONTAINS 0 RECORDS.
-
-       01  FD-EARQREST                 PIC  X(062).
-
-      *----------------------------------------------------------------*
-      *    INPUT - DADOS DO ARQUIVO DE ENTRADA(EARQLIGC)               *
-      *                                -  LRECL   = 112                *
-      *----------------------------------------------------------------*
-
-       FD  EARQLIGC
-           RECORDING MODE IS F
-           LABEL RECORD IS STANDARD
-           BLOCK CONTAINS 0 RECORDS.
-
-       01  FD-EARQLIGC                 PIC  X(112).
-
-      *----------------------------------------------------------------*
-      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA (SARQREST)               *
-      *                                -  LRECL   = 090                *
-      *----------------------------------------------------------------*
-
-       FD  SARQREST
-           RECORDING MODE IS F
-           LABEL RECORD IS STANDARD
-           BLOCK CONTAINS 0 RECORDS.
-
-       01  FD-SARQREST                 PIC  X(090).
-
-      *----------------------------------------------------------------*
-      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA (SARQLIGC)               *
-      *                                -  LRECL   = 050                *
-      *----------------------------------------------------------------*
-
-       FD  SARQLIGC
-           RECORDING MODE IS F
-           LABEL RECORD IS STANDARD
-           BLOCK CONTAINS 0 RECORDS.
-
-       01  FD-SARQLIGC                 PIC  X(050).
-
-      *----------------------------------------------------------------*
-       WORKING-STORAGE                 SECTION.
-      *----------------------------------------------------------------*
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** INICIO DA WORKING RESCDSA1 ***'.
-      *----------------------------------------------------------------*
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DE ACUMULADORES ***'.
-      *----------------------------------------------------------------*
-
-       01  ACU-LIDOS-EARQREST          PIC  9(009) COMP-3  VALUE ZEROS.
-       01  ACU-LIDOS-EARQLIGC          PIC  9(009) COMP-3  VALUE ZEROS.
-       01  ACU-GRAVS-SARQREST          PIC  9(009) COMP-3  VALUE ZEROS.
-       01  ACU-GRAVS-SARQLIGC          PIC  9(009) COMP-3  VALUE ZEROS.
-       01  ACU-INCONS-EARQREST         PIC  9(009) COMP-3  VALUE ZEROS.
-       01  ACU-INCONS-EARQLIGC         PIC  9(009) COMP-3  VALUE ZEROS.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** TESTE DE FILE STATUS ***'.
-      *----------------------------------------------------------------*
-
-       01  WRK-FS-EARQREST             PIC  X(002)         VALUE SPACES.
-       01  WRK-FS-EARQLIGC             PIC  X(002)         VALUE SPACES.
-       01  WRK-FS-SARQREST             PIC  X(002)         VALUE SPACES.
-       01  WRK-FS-SARQLIGC             PIC  X(002)         VALUE SPACES.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DO ARQUIVO DE ENTRADA EARQREST ***'.
-      *----------------------------------------------------------------*
-
-           COPY RESCWRES.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DO ARQUIVO DE ENTRADA EARQLIGC ***'.
-      *----------------------------------------------------------------*
-
-           COPY RESCWLIG.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DO ARQUIVO DE SAIDA SARQREST***'.
-      *----------------------------------------------------------------*
-
-           COPY RESTWDSR.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DO ARQUIVO DE SAIDA SARQLIGC***'.
-      *----------------------------------------------------------------*
-
-           COPY RESTWDSL.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DE VARIAVEIS AUXILIARES ***'.
-      *----------------------------------------------------------------*
-
-       01  WRK-BATCH                   PIC  X(008)         VALUE
-           'BATCH'.
-       01  WRK-MASC                    PIC  ZZZ.ZZZ.ZZ9    VALUE SPACES.
-       01 WRK-AUX-INCONS               PIC  X(001)         VALUE SPACES.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DE REDEFINES ***'.
-      *----------------------------------------------------------------*
-
-       01 WRK-AUX-S9-03                PIC  +9(003)        VALUE ZEROS.
-       01 FILLER                       REDEFINES         WRK-AUX-S9-03.
-           05 FILLER                   PIC  9(001).
-           05 WRK-AUX-09-03            PIC  9(003).
-
-       01 WRK-AUX-S9-09                PIC  +9(009)        VALUE ZEROS.
-       01 FILLER                       REDEFINES         WRK-AUX-S9-09.
-           05 FILLER                   PIC  9(001).
-           05 WRK-AUX-09-09            PIC  9(009).
-
-       01 WRK-AUX-S9-05                PIC  +9(005)        VALUE ZEROS.
-       01 FILLER                       REDEFINES         WRK-AUX-S9-05.
-           05 FILLER                   PIC  9(002).
-           05 WRK-AUX-09-04            PIC  9(004).
-
-       01 WRK-AUX-S9-02                PIC  +9(002)        VALUE ZEROS.
-       01 FILLER                       REDEFINES         WRK-AUX-S9-02.
-           05 FILLER                   PIC  9(001).
-           05 WRK-AUX-09-02            PIC  9(002).
-
-       01 WRK-AUX-S9-01                PIC  +9(001)        VALUE ZEROS.
-       01 FILLER                       REDEFINES         WRK-AUX-S9-01.
-           05 FILLER                   PIC  9(001).
-           05 WRK-AUX-09-01            PIC  9(001).
-
-       01 WRK-AUX-S9-07                PIC  +9(007)        VALUE ZEROS.
-       01 FILLER                       REDEFINES         WRK-AUX-S9-07.
-           05 FILLER                   PIC  9(001).
-           05 WRK-AUX-09-07            PIC  9(007).
-
-       01 WRK-AUX-S9-13                PIC  +9(013)V99     VALUE ZEROS.
-       01 FILLER                       REDEFINES         WRK-AUX-S9-13.
-           05 FILLER                   PIC  9(001).
-           05 WRK-AUX-09-13            PIC  9(013)V99.
-
-       01 WRK-AUX-S9-15                PIC  +9(015)V99     VALUE ZEROS.
-       01 FILLER                       REDEFINES         WRK-AUX-S9-15.
-           05 FILLER                   PIC  9(001).
-           05 WRK-AUX-09-15            PIC  9(015)V99.
-
-       01 WRK-AUX-DATA                 PIC  X(010)         VALUE SPACES.
-       01 FILLER                       REDEFINES           WRK-AUX-DATA.
-           05 WRK-AUX-DIA              PIC  9(002).
-           05 FILLER                   PIC  X(001).
-           05 WRK-AUX-MES              PIC  9(002).
-           05 FILLER                   PIC  X(001).
-           05 WRK-AUX-ANO              PIC  9(004).
-
-       01 WRK-DATA                     PIC  9(008)         VALUE ZEROS.
-       01 FILLER                       REDEFINES           WRK-DATA.
-           05 WRK-ANO                  PIC  9(004).
-           05 WRK-MES                  PIC  9(002).
-           05 WRK-DIA                  PIC  9(002).
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DE CHAVES ***'.
-      *----------------------------------------------------------------*
-
-       01  WRK-CHV-EARQREST.
-           05 WRK-CPF-CGC-EARQREST     PIC  9(009)         VALUE ZEROS.
-           05 WRK-FILIAL-CGC-EARQREST  PIC  9(004)         VALUE ZEROS.
-
-       01  WRK-CHV-EARQLIGC.
-           05 WRK-CPF-CNPJ-EARQLIGC    PIC  9(009)         VALUE ZEROS.
-           05 WRK-FILIAL-PROP-EARQLIGC PIC  9(004)         VALUE ZEROS.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA DE MENSAGENS ***'.
-      *----------------------------------------------------------------*
-
-       01  WRK-TEXTO.
-           05 FILLER                   PIC  X(007)         VALUE
-              '* ERRO '.
-           05 WRK-OPERACAO             PIC  X(014)         VALUE SPACES.
-           05 FILLER                   PIC  X(011)         VALUE
-              'DO ARQUIVO '.
-           05 WRK-ARQUIVO              PIC  X(009)         VALUE SPACES.
-           05 FILLER                   PIC  X(016)         VALUE
-              '- FILE-STATUS = '.
-           05 WRK-FS                   PIC  X(002)         VALUE SPACES.
-           05 FILLER                   PIC  X(002)         VALUE
-              ' *'.
-
-       01  WRK-MENSAGEM.
-           05 WRK-ABERTURA             PIC  X(013)         VALUE
-             'NA ABERTURA'.
-           05 WRK-LEITURA              PIC  X(013)         VALUE
-             'NA LEITURA'.
-           05 WRK-GRAVACAO             PIC  X(013)         VALUE
-             'NA GRAVACAO'.
-           05 WRK-FECHAMENTO           PIC  X(013)         VALUE
-             'NO FECHAMENTO'.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** AREA TRATAMENTO ERRO ***'.
-      *----------------------------------------------------------------*
-
-           COPY 'I#BRAD7C'.
-
-      *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE
-           '*** RESCDSA1 - FIM DA AREA DE WORKING ***'.
-      *----------------------------------------------------------------*
-
-      *================================================================*
-       PROCEDURE                       DIVISION.
-      *================================================================*
-
-      ******************************************************************
-      *    ROTINA PRINCIPAL                                            *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       0000-PRINCIPAL                  SECTION.
-      *----------------------------------------------------------------*
-
-           PERFORM 1000-INICIAR
-
-           PERFORM 2000-VERIFICAR-VAZIO
-
-           PERFORM 3000-PROCESSAR
-               UNTIL WRK-CHV-EARQREST  EQUAL HIGH-VALUES
-                 OR  WRK-CHV-EARQLIGC  EQUAL HIGH-VALUES
-
-           PERFORM 4000-FINALIZAR.
-
-      *----------------------------------------------------------------*
-       0000-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    PROCEDIMENTOS INICIAIS                                      *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       1000-INICIAR                    SECTION.
-      *----------------------------------------------------------------*
-
-           OPEN INPUT  EARQREST
-                       EARQLIGC
-                OUTPUT SARQREST
-                       SARQLIGC
-
-           MOVE WRK-ABERTURA           TO WRK-OPERACAO
-
-           PERFORM 1100-TESTAR-FILE-STATUS.
-
-      *----------------------------------------------------------------*
-       1000-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    TESTE DE FILE STATUS                                        *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       1100-TESTAR-FILE-STATUS         SECTION.
-      *----------------------------------------------------------------*
-
-           PERFORM 1110-TESTAR-FS-EARQREST
-
-           PERFORM 1120-TESTAR-FS-EARQLIGC
-
-           PERFORM 1130-TESTAR-FS-SARQREST
-
-           PERFORM 1140-TESTAR-FS-SARQLIGC.
-
-      *----------------------------------------------------------------*
-       1100-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    TESTAR FILE-STATUS DO ARQUIVO DE ENTRADA - EARQREST         *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       1110-TESTAR-FS-EARQREST         SECTION.
-      *----------------------------------------------------------------*
-
-           IF WRK-FS-EARQREST          NOT EQUAL ZEROS
-              MOVE 'EARQREST'          TO WRK-ARQUIVO
-              MOVE WRK-FS-EARQREST     TO WRK-FS
-              MOVE 'APL'               TO ERR-TIPO-ACESSO
-              MOVE '0010'              TO ERR-LOCAL
-              MOVE WRK-TEXTO           TO ERR-TEXTO
-              PERFORM 9999-ROTINA-ERRO
-           END-IF.
-
-      *----------------------------------------------------------------*
-       1110-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    TESTAR FILE-STATUS DO ARQUIVO DE ENTRADA - EARQLIGC         *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       1120-TESTAR-FS-EARQLIGC         SECTION.
-      *----------------------------------------------------------------*
-
-           IF WRK-FS-EARQLIGC          NOT EQUAL ZEROS
-              MOVE 'EARQLIGC'          TO WRK-ARQUIVO
-              MOVE WRK-FS-EARQLIGC     TO WRK-FS
-              MOVE 'APL'               TO ERR-TIPO-ACESSO
-              MOVE '0020'              TO ERR-LOCAL
-              MOVE WRK-TEXTO           TO ERR-TEXTO
-              PERFORM 9999-ROTINA-ERRO
-           END-IF.
-
-      *----------------------------------------------------------------*
-       1120-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    TESTAR FILE-STATUS DO ARQUIVO DE SAIDA - SARQREST           *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       1130-TESTAR-FS-SARQREST         SECTION.
-      *----------------------------------------------------------------*
-
-           IF WRK-FS-SARQREST          NOT EQUAL ZEROS
-              MOVE 'SARQREST'          TO WRK-ARQUIVO
-              MOVE WRK-FS-SARQREST     TO WRK-FS
-              MOVE 'APL'               TO ERR-TIPO-ACESSO
-              MOVE '0030'              TO ERR-LOCAL
-              MOVE WRK-TEXTO           TO ERR-TEXTO
-              PERFORM 9999-ROTINA-ERRO
-           END-IF.
-
-      *----------------------------------------------------------------*
-       1130-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    TESTAR FILE-STATUS DO ARQUIVO DE SAIDA - SARQLIGC           *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       1140-TESTAR-FS-SARQLIGC         SECTION.
-      *----------------------------------------------------------------*
-
-           IF WRK-FS-SARQLIGC          NOT EQUAL ZEROS
-              MOVE 'SARQLIGC'          TO WRK-ARQUIVO
-              MOVE WRK-FS-SARQLIGC     TO WRK-FS
-              MOVE 'APL'               TO ERR-TIPO-ACESSO
-              MOVE '0030'              TO ERR-LOCAL
-              MOVE WRK-TEXTO           TO ERR-TEXTO
-              PERFORM 9999-ROTINA-ERRO
-           END-IF.
-
-      *----------------------------------------------------------------*
-       1140-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    VERIFICAR ARQUIVO VAZIO                                     *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       2000-VERIFICAR-VAZIO            SECTION.
-      *----------------------------------------------------------------*
-
-           PERFORM 2100-LER-EARQREST
-
-           IF WRK-FS-EARQREST          EQUAL '10'
-              DISPLAY '***************** RESCDSA1 ******************'
-              DISPLAY '*                                           *'
-              DISPLAY '*           ARQUIVO EARQREST VAZIO          *'
-              DISPLAY '*                                           *'
-              DISPLAY '***************** RESCDSA1 ******************'
-              PERFORM 4000-FINALIZAR
-           END-IF
-
-           PERFORM 2200-LER-EARQLIGC
-
-           IF WRK-FS-EARQLIGC          EQUAL '10'
-              DISPLAY '***************** RESCDSA1 ******************'
-              DISPLAY '*                                           *'
-              DISPLAY '*           ARQUIVO EARQLIGC VAZIO          *'
-              DISPLAY '*                                           *'
-              DISPLAY '***************** RESCDSA1 ******************'
-              PERFORM 4000-FINALIZAR
-           END-IF.
-
-      *----------------------------------------------------------------*
-       2000-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    LEITURA DO ARQUIVO DE ENTRADA - EARQREST                    *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       2100-LER-EARQREST               SECTION.
-      *----------------------------------------------------------------*
-
-           READ EARQREST               INTO RESCWRES-REG-EARQREST
-
-           IF WRK-FS-EARQREST          EQUAL '10'
-              MOVE HIGH-VALUES         TO WRK-CHV-EARQREST
-              GO                       TO 2100-99-FIM
-           END-IF
-
-           MOVE WRK-LEITURA            TO WRK-OPERACAO
-
-           PERFORM 1110-TESTAR-FS-EARQREST
-
-           ADD 1                       TO ACU-LIDOS-EARQREST.
-
-           PERFORM 2110-CONSISTIR-DADOS-EARQREST
-
-           IF WRK-AUX-INCONS           EQUAL 'S'
-              ADD 1                    TO ACU-INCONS-EARQREST
-              GO                       TO 2100-LER-EARQREST
-           ELSE
-              MOVE RESCWRES-CPF-CGC       TO WRK-AUX-S9-09
-              MOVE WRK-AUX-09-09          TO WRK-CPF-CGC-EARQREST
-              MOVE RESCWRES-FILIAL-CGC    TO WRK-AUX-S9-05
-              MOVE WRK-AUX-09-04          TO WRK-FILIAL-CGC-EARQREST
-           END-IF.
-
-      *----------------------------------------------------------------*
-       2100-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    CONSISTIR DADOS DO ARQUIVO DE ENTRADA - EARQREST            *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       2110-CONSISTIR-DADOS-EARQREST   SECTION.
-      *----------------------------------------------------------------*
-
-           MOVE 'N'                    TO WRK-AUX-INCONS
-
-           IF (RESCWRES-TIPO-IMPED     NOT NUMERIC) OR
-              (RESCWRES-TIPO-IMPED     EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF (RESCWRES-CPF-CGC        NOT NUMERIC) OR
-              (RESCWRES-CPF-CGC        EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF (RESCWRES-FILIAL-CGC     NOT NUMERIC) OR
-              (RESCWRES-FILIAL-CGC     EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF (RESCWRES-CTRL-CPF       NOT NUMERIC) OR
-              (RESCWRES-CTRL-CPF       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF (RESCWRES-MAIOR-GRAU     NOT NUMERIC) OR
-              (RESCWRES-MAIOR-GRAU     EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF (RESCWRES-QTDE-IMPED     NOT NUMERIC) OR
-              (RESCWRES-QTDE-IMPED     EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF (RESCWRES-VALOR-MIN-IMPED
-                                       NOT NUMERIC) OR
-              (RESCWRES-VALOR-MIN-IMPED
-                                       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF (RESCWRES-VALOR-MAX-IMPED
-                                       NOT NUMERIC) OR
-              (RESCWRES-VALOR-MAX-IMPED
-                                       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF (RESCWRES-VALOR-TOT-IMPED
-                                       NOT NUMERIC) OR
-              (RESCWRES-VALOR-TOT-IMPED
-                                       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF RESCWRES-DTA-PRI-OCORR-IMPED
-                                       EQUAL SPACES OR LOW-VALUES
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF
-
-           IF RESCWRES-DTA-ULT-OCORR-IMPED
-                                       EQUAL SPACES OR LOW-VALUES
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2110-99-FIM
-           END-IF.
-
-      *----------------------------------------------------------------*
-       2110-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    LEITURA DO ARQUIVO DE ENTRADA - EARQLIGC                    *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       2200-LER-EARQLIGC               SECTION.
-      *----------------------------------------------------------------*
-
-           READ EARQLIGC               INTO RESCWLIG-REG-EARQLIGC
-
-           IF WRK-FS-EARQLIGC          EQUAL '10'
-              MOVE HIGH-VALUES         TO WRK-CHV-EARQLIGC
-              GO                       TO 2200-99-FIM
-           END-IF
-
-           MOVE WRK-LEITURA            TO WRK-OPERACAO
-
-           PERFORM 1120-TESTAR-FS-EARQLIGC
-
-           ADD 1                       TO ACU-LIDOS-EARQLIGC
-
-           PERFORM 2210-CONSISTIR-DADOS-EARQLIGC
-
-           IF WRK-AUX-INCONS           EQUAL 'S'
-              ADD 1                    TO ACU-INCONS-EARQLIGC
-              GO                       TO 2200-LER-EARQLIGC
-           ELSE
-              MOVE CPF-CNPJ-PROP
-                                       TO WRK-CHV-EARQLIGC
-           END-IF.
-
-      *----------------------------------------------------------------*
-       2200-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    CONSISTIR DADOS DO ARQUIVO DE ENTRADA - EARQLIGC            *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       2210-CONSISTIR-DADOS-EARQLIGC   SECTION.
-      *----------------------------------------------------------------*
-
-           MOVE 'N'                    TO WRK-AUX-INCONS
-
-           IF (RESCWLIG-CTPO-REG       NOT NUMERIC) OR
-              (RESCWLIG-CTPO-REG       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-CPF-CNPJ-PROP  NOT NUMERIC) OR
-              (RESCWLIG-CPF-CNPJ-PROP  EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-FILIAL-PROP    NOT NUMERIC) OR
-              (RESCWLIG-FILIAL-PROP    EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-CCPF-CNPJ-LIG  NOT NUMERIC) OR
-              (RESCWLIG-CCPF-CNPJ-LIG  EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-CFLIAL-LIG     NOT NUMERIC) OR
-              (RESCWLIG-CFLIAL-LIG     EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-TIPO-IMPED     NOT NUMERIC) OR
-              (RESCWLIG-TIPO-IMPED     EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-MAIOR-GRAU     NOT NUMERIC) OR
-              (RESCWLIG-MAIOR-GRAU     EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-CTRL-PROP      NOT NUMERIC) OR
-              (RESCWLIG-CTRL-PROP      EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-CTRL-LIG       NOT NUMERIC) OR
-              (RESCWLIG-CTRL-LIG       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-QTDE-IMPED     NOT NUMERIC) OR
-              (RESCWLIG-QTDE-IMPED     EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-VALOR-MIN-IMPED
-                                       NOT NUMERIC) OR
-              (RESCWLIG-VALOR-MIN-IMPED
-                                       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-VALOR-MAX-IMPED
-                                       NOT NUMERIC) OR
-              (RESCWLIG-VALOR-MAX-IMPED
-                                       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-VALOR-TOT-IMPED
-                                       NOT NUMERIC) OR
-              (RESCWLIG-VALOR-TOT-IMPED
-                                       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF RESCWLIG-DTA-PRI-OCORR-IMPED
-                                       EQUAL SPACES OR LOW-VALUES
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF RESCWLIG-DTA-ULT-OCORR-IMPED
-                                       EQUAL SPACES OR LOW-VALUES
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF
-
-           IF (RESCWLIG-CTPO-LIG       NOT NUMERIC) OR
-              (RESCWLIG-CTPO-LIG       EQUAL ZEROS)
-              MOVE 'S'                 TO WRK-AUX-INCONS
-              GO                       TO 2210-99-FIM
-           END-IF.
-
-      *----------------------------------------------------------------*
-       2210-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    PROCESSAMENTO PRINCIPAL                                     *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       3000-PROCESSAR                  SECTION.
-      *----------------------------------------------------------------*
-
-           IF WRK-CHV-EARQLIGC         EQUAL WRK-CHV-EARQREST
-              PERFORM 3100-TRATAR-IGUAIS
-                     UNTIL  WRK-CHV-EARQLIGC NOT EQUAL WRK-CHV-EARQREST
-           ELSE
-              IF WRK-CHV-EARQLIGC      GREATER WRK-CHV-EARQREST
-                 PERFORM 2100-LER-EARQREST
-                    UNTIL WRK-CHV-EARQREST
-                                       NOT LESS WRK-CHV-EARQLIGC
-              ELSE
-                PERFORM 2200-LER-EARQLIGC
-                   UNTIL WRK-CHV-EARQLIGC
-                                       NOT LESS WRK-CHV-EARQREST
-              END-IF
-           END-IF.
-
-      *----------------------------------------------------------------*
-       3000-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *  TRATAMENTO PARA O CASO DOS REGISTROS SEREM IGUAIS             *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       3100-TRATAR-IGUAIS              SECTION.
-      *----------------------------------------------------------------*
-
-           MOVE RESCWRES-TIPO-IMPED    TO WRK-AUX-S9-03
-           MOVE WRK-AUX-09-03          TO RESTWDSR-TIPO-IMPED
-           MOVE WRK-CPF-CGC-EARQREST   TO RESTWDSR-CPF-CGC
-           MOVE WRK-FILIAL-CGC-EARQREST
-                                       TO RESTWDSR-FILIAL-CGC
-           MOVE RESCWRES-CTRL-CPF      TO WRK-AUX-S9-02
-           MOVE WRK-AUX-09-02          TO RESTWDSR-CTRL-CPF
-           MOVE RESCWRES-MAIOR-GRAU    TO WRK-AUX-S9-01
-           MOVE WRK-AUX-09-01          TO RESTWDSR-MAIOR-GRAU
-           MOVE RESCWRES-QTDE-IMPED    TO WRK-AUX-S9-07
-           MOVE WRK-AUX-09-07          TO RESTWDSR-QTDE-IMPED
-           MOVE RESCWRES-VALOR-MIN-IMPED
-                                       TO WRK-AUX-S9-13
-           MOVE WRK-AUX-09-13          TO RESTWDSR-VALOR-MIN-IMPED
-           MOVE RESCWRES-VALOR-MAX-IMPED
-                                       TO WRK-AUX-S9-13
-           MOVE WRK-AUX-09-13          TO RESTWDSR-VALOR-MAX-IMPED
-           MOVE RESCWRES-VALOR-TOT-IMPED
-                                       TO WRK-AUX-S9-15
-           MOVE WRK-AUX-09-15          TO RESTWDSR-VALOR-TOT-IMPED
-           MOVE RESCWRES-DTA-PRI-OCORR-IMPED
-                                       TO WRK-AUX-DATA
-           MOVE WRK-AUX-DIA            TO WRK-DIA
-           MOVE WRK-AUX-MES            TO WRK-MES
-           MOVE WRK-AUX-ANO            TO WRK-ANO
-           MOVE WRK-DATA               TO RESTWDSR-DTA-PRI-OCORR-IMPED
-           MOVE RESCWRES-DTA-ULT-OCORR-IMPED
-                                       TO WRK-AUX-DATA
-           MOVE WRK-AUX-DIA            TO WRK-DIA
-           MOVE WRK-AUX-MES            TO WRK-MES
-           MOVE WRK-AUX-ANO            TO WRK-ANO
-           MOVE WRK-DATA               TO RESTWDSR-DTA-ULT-OCORR-IMPED
-
-           PERFORM 3110-GRAVAR-SARQREST
-
-           MOVE RESCWLIG-CCPF-CNPJ-LIG TO RESTWDSL-CCPF-CNPJ-LIG
-           MOVE RESCWLIG-CFLIAL-LIG    TO RESTWDSL-CFLIAL-LIG
-           MOVE RESCWLIG-CTRL-LIG      TO RESTWDSL-CTRL-LIG
-           MOVE RESCWLIG-TIPO-IMPED    TO RESTWDSL-TIPO-IMPED
-           MOVE RESCWLIG-QTDE-IMPED    TO RESTWDSL-QTDE-IMPED
-           MOVE RESCWLIG-VALOR-TOT-IMPED
-                                       TO RESTWDSL-VALOR-TOT-IMPED
-           MOVE RESCWLIG-DTA-ULT-OCORR-IMPED
-                                       TO WRK-AUX-DATA
-           MOVE WRK-AUX-DIA            TO WRK-DIA
-           MOVE WRK-AUX-MES            TO WRK-MES
-           MOVE WRK-AUX-ANO            TO WRK-ANO
-           MOVE WRK-DATA               TO RESTWDSL-DTA-ULT-OCORR-IMPED
-
-           PERFORM 3120-GRAVAR-SARQLIGC
-
-           PERFORM 2200-LER-EARQLIGC.
-
-      *----------------------------------------------------------------*
-       3100-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    GRAVAR ARQUIVO DE SAIDA     - SARQREST                      *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       3110-GRAVAR-SARQREST            SECTION.
-      *----------------------------------------------------------------*
-
-           WRITE FD-SARQREST           FROM RESTWDSR-REG-SARQREST
-
-           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
-
-           PERFORM 1130-TESTAR-FS-SARQREST
-
-           ADD 1                       TO ACU-GRAVS-SARQREST.
-
-      *----------------------------------------------------------------*
-       3110-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    GRAVAR ARQUIVO DE SAIDA     - SARQLIGC                      *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       3120-GRAVAR-SARQLIGC            SECTION.
-      *----------------------------------------------------------------*
-
-           WRITE FD-SARQLIGC           FROM RESTWDSL-REG-SARQLIGC
-
-           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
-
-           PERFORM 1140-TESTAR-FS-SARQLIGC
-
-           ADD 1                       TO ACU-GRAVS-SARQLIGC.
-
-      *----------------------------------------------------------------*
-       3120-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    FINALIZACAO                                                 *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       4000-FINALIZAR                  SECTION.
-      *----------------------------------------------------------------*
-
-           PERFORM 4100-EMITIR-TOTAIS
-
-           CLOSE EARQREST
-                 EARQLIGC
-                 SARQREST
-                 SARQLIGC
-
-           MOVE WRK-FECHAMENTO         TO WRK-OPERACAO
-
-           PERFORM 1100-TESTAR-FILE-STATUS
-
-           STOP RUN.
-
-      *----------------------------------------------------------------*
-       4000-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    EMITIR TOTAIS                                               *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       4100-EMITIR-TOTAIS              SECTION.
-      *----------------------------------------------------------------*
-
-           DISPLAY
-           '*********************** RESCDSA1 ***********************'.
-           DISPLAY
-           '*                                                      *'.
-           DISPLAY
-           '*                 RESULTADO DO PROCESSAMENTO:          *'.
-           DISPLAY
-           '*                                                      *'.
-           DISPLAY
-           '* TOTAIS PROCESSADOS:                                  *'.
-           DISPLAY
-           '*                                                      *'.
-
-           MOVE ACU-LIDOS-EARQREST     TO WRK-MASC
-
-           DISPLAY
-           '* REGISTROS LIDOS NO EARQREST       =>     ' WRK-MASC ' *'
-
-           MOVE ACU-LIDOS-EARQLIGC     TO WRK-MASC
-
-           DISPLAY
-           '* REGISTROS LIDOS NO EARQLIGC       =>     ' WRK-MASC ' *'
-
-           MOVE ACU-INCONS-EARQREST    TO WRK-MASC
-
-           DISPLAY
-           '* REGISTROS INCONSISTENTES NO EARQREST =>  ' WRK-MASC ' *'
-
-           MOVE ACU-INCONS-EARQLIGC    TO WRK-MASC
-
-           DISPLAY
-           '* REGISTROS INCONSISTENTES NO EARQLIGC =>  ' WRK-MASC ' *'
-
-           MOVE ACU-GRAVS-SARQREST     TO WRK-MASC
-
-           DISPLAY
-           '* REGISTROS GRAVADOS NO SARQREST    =>     ' WRK-MASC ' *'
-
-           MOVE ACU-GRAVS-SARQLIGC     TO WRK-MASC
-
-           DISPLAY
-           '* REGISTROS GRAVADOS NO SARQLIGC    =>     ' WRK-MASC ' *'
-
-           DISPLAY
-           '********************************************************'.
-
-      *----------------------------------------------------------------*
-       4100-99-FIM.                    EXIT.
-      *----------------------------------------------------------------*
-
-      ******************************************************************
-      *    ROTINA PARA TRATAMENTO DE ERROS                             *
-      ******************************************************************
-      *----------------------------------------------------------------*
-       9999-ROTINA-ERRO                SECTION.
-      *----------------------------------------------------------------*
-
-           MOVE 'RESCDSA1'             TO ERR-PGM
-
-           CALL 'BRAD7100'             USING WRK-BATCH
-                                             ERRO-AREA
-
-           GOBACK.
-
-      *----------------------------------------------------------------*
-       9999-99-FIM.                    EXIT.
-      *----------------------------------------------------------------* 
\ No newline at end of file
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. RESCDSA1.
+       AUTHOR.     DANIELA.
+
+      *================================================================*
+      *                T  R  E  I  N  A  M  E  N  T  O                 *
+      *================================================================*
+      *    PROGRAMA....: RESCDSA1                                      *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO           *
+      *    ANALISTA....: RENATA  ROTIROTI      - TREINAMENTO           *
+      *    DATA........: 25/02/2019                                    *
+      *----------------------------------------------------------------*
+      *   OBJETIVO....: COMPARAR O ARQUIVO DE ENTRADA EARQREST COM O   *
+      * ARQUIVO DE ENTRADA EARQLIGC, SE SUAS CHAVES FOREM IGUAIS SALVAR*
+      * O REGISTRO DO EARQREST NO ARQUIVO DE SAIDA SARQREST E OS CAMPOS*
+      * DO EARQLIGC CPF-CNPJ-LIG, CFLIAL-LIG, CTRL-LIG, TIPO-IMPED,    *
+      * QTDE-IMPED, QTDE-IMPED, VALOR-TOT-IMPED, DTA-ULT-OCORR-IMP NO  *
+      * ARQUIVO DE SAIDA SARQLIGC.                                     *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *      DDNAME            I/O                   INCLUDE/BOOK      *
+      *     EARQREST            I                      RESCWRES        *
+      *     EARQLIGC            I                      RESCWLIG        *
+      *     SARQREST            O                      RESTWDSR        *
+      *     SARQLIGC            O                      RESTWDSL        *
+      *     SARQEXC             O                      RESTWDEX        *
+      *     PARMREST            I  (OPCIONAL)          RESCWPRM        *
+      *     CHKREST            I/O (OPCIONAL)          RESCWCKP        *
+      *     SARQRJR             O                      RESTWDRR        *
+      *     SARQRJL             O                      RESTWDRL        *
+      *----------------------------------------------------------------*
+      *    INC'S.......:                                               *
+      *    I#BRAD7C - AREA PARA GRAVACAO DE ERROS                      *
+      *    RESCWRES - LAYOUT DO ARQUIVO DE ENTRADA RESTRICOES          *
+      *    RESCWLIG - LAYOUT DO ARQUIVO DE ENTRADA LIGACOES            *
+      *    RESTWDSR - LAYOUT DO ARQUIVO DE SAIDA RESTRICOES            *
+      *    RESTWDSL - LAYOUT DO ARQUIVO DE SAIDA LIGACOES              *
+      *    RESTWDEX - LAYOUT DO ARQUIVO DE EXCECOES (SEM PAR)          *
+      *    RESCWPRM - LAYOUT DO ARQUIVO DE PARAMETROS DE SELECAO       *
+      *    RESCWCKP - LAYOUT DO ARQUIVO DE CHECKPOINT/RESTART          *
+      *    RESTWDRR - LAYOUT DO ARQUIVO DE REJEITOS DO EARQREST        *
+      *    RESTWDRL - LAYOUT DO ARQUIVO DE REJEITOS DO EARQLIGC        *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    BRAD7100 - TRATAMENTO DE ERROS                              *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT EARQREST ASSIGN      TO UT-S-EARQREST
+                      FILE STATUS      IS WRK-FS-EARQREST.
+
+           SELECT EARQLIGC ASSIGN      TO UT-S-EARQLIGC
+                      FILE STATUS      IS WRK-FS-EARQLIGC.
+
+           SELECT SARQREST ASSIGN      TO UT-S-SARQREST
+                      FILE STATUS      IS WRK-FS-SARQREST.
+
+           SELECT SARQLIGC ASSIGN      TO UT-S-SARQLIGC
+                      FILE STATUS      IS WRK-FS-SARQLIGC.
+
+           SELECT SARQEXC  ASSIGN      TO UT-S-SARQEXC
+                      FILE STATUS      IS WRK-FS-SARQEXC.
+
+           SELECT OPTIONAL PARMREST
+                      ASSIGN           TO UT-S-PARMREST
+                      FILE STATUS      IS WRK-FS-PARMREST.
+
+           SELECT OPTIONAL CHKREST
+                      ASSIGN           TO UT-S-CHKREST
+                      FILE STATUS      IS WRK-FS-CHKREST.
+
+           SELECT SARQRJR  ASSIGN      TO UT-S-SARQRJR
+                      FILE STATUS      IS WRK-FS-SARQRJR.
+
+           SELECT SARQRJL  ASSIGN      TO UT-S-SARQRJL
+                      FILE STATUS      IS WRK-FS-SARQRJL.
+
+           SELECT OPTIONAL TABIMPED
+                      ASSIGN           TO UT-S-TABIMPED
+                      FILE STATUS      IS WRK-FS-TABIMPED.
+
+           SELECT OPTIONAL EARQRSAN
+                      ASSIGN           TO UT-S-EARQRSAN
+                      FILE STATUS      IS WRK-FS-EARQRSAN.
+
+           SELECT SARQDIFR ASSIGN      TO UT-S-SARQDIFR
+                      FILE STATUS      IS WRK-FS-SARQDIFR.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    INPUT - DADOS DO ARQUIVO DE ENTRADA(EARQREST)               *
+      *                                -  LRECL   = 093                *
+      *----------------------------------------------------------------*
+
+       FD  EARQREST
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-EARQREST                 PIC  X(093).
+
+      *----------------------------------------------------------------*
+      *    INPUT - DADOS DO ARQUIVO DE ENTRADA(EARQLIGC)               *
+      *                                -  LRECL   = 112                *
+      *----------------------------------------------------------------*
+
+       FD  EARQLIGC
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-EARQLIGC                 PIC  X(112).
+
+      *----------------------------------------------------------------*
+      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA (SARQREST)               *
+      *                                -  LRECL   = 090                *
+      *----------------------------------------------------------------*
+
+       FD  SARQREST
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-SARQREST                 PIC  X(090).
+
+      *----------------------------------------------------------------*
+      *    OUTPUT - DADOS DO ARQUIVO DE SAIDA (SARQLIGC)               *
+      *                                -  LRECL   = 050                *
+      *----------------------------------------------------------------*
+
+       FD  SARQLIGC
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-SARQLIGC                 PIC  X(050).
+
+      *----------------------------------------------------------------*
+      *    OUTPUT - REGISTROS SEM PAR NO MATCH (SARQEXC)               *
+      *                                -  LRECL   = 030                *
+      *----------------------------------------------------------------*
+
+       FD  SARQEXC
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-SARQEXC                  PIC  X(030).
+
+      *----------------------------------------------------------------*
+      *    INPUT - PARAMETROS OPCIONAIS DE SELECAO (PARMREST)          *
+      *                                -  LRECL   = 080                *
+      *----------------------------------------------------------------*
+
+       FD  PARMREST
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-PARMREST                 PIC  X(080).
+
+      *----------------------------------------------------------------*
+      *    CONTROLE - PONTOS DE CHECKPOINT DO MATCH-MERGE (CHKREST)    *
+      *                                -  LRECL   = 106                *
+      *----------------------------------------------------------------*
+
+       FD  CHKREST
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-CHKREST                  PIC  X(106).
+
+      *----------------------------------------------------------------*
+      *    OUTPUT - REJEITOS DO EARQREST NA CONSISTENCIA (SARQRJR)     *
+      *                                -  LRECL   = 096                *
+      *----------------------------------------------------------------*
+
+       FD  SARQRJR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-SARQRJR                  PIC  X(096).
+
+      *----------------------------------------------------------------*
+      *    OUTPUT - REJEITOS DO EARQLIGC NA CONSISTENCIA (SARQRJL)     *
+      *                                -  LRECL   = 115                *
+      *----------------------------------------------------------------*
+
+       FD  SARQRJL
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-SARQRJL                  PIC  X(115).
+
+      *----------------------------------------------------------------*
+      *    INPUT - TABELA DE CODIGOS VALIDOS (TABIMPED)                *
+      *                                -  LRECL   = 010                *
+      *----------------------------------------------------------------*
+
+       FD  TABIMPED
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-TABIMPED                 PIC  X(010).
+
+      *----------------------------------------------------------------*
+      *    INPUT - SARQREST DE UMA EXECUCAO ANTERIOR (EARQRSAN)        *
+      *                                -  LRECL   = 090                *
+      *----------------------------------------------------------------*
+
+       FD  EARQRSAN
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-EARQRSAN                 PIC  X(090).
+
+      *----------------------------------------------------------------*
+      *    OUTPUT - RELATORIO DE DIFERENCAS DIA-A-DIA (SARQDIFR)       *
+      *                                -  LRECL   = 090                *
+      *----------------------------------------------------------------*
+
+       FD  SARQDIFR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-SARQDIFR                 PIC  X(090).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING RESCDSA1 ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE ACUMULADORES ***'.
+      *----------------------------------------------------------------*
+
+       01  ACU-LIDOS-EARQREST          PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-LIDOS-EARQLIGC          PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-GRAVS-SARQREST          PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-GRAVS-SARQLIGC          PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-INCONS-EARQREST         PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-INCONS-EARQLIGC         PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-ORFAOS-EARQREST         PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-ORFAOS-EARQLIGC         PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-FILTRADOS-EARQREST      PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-FILTRADOS-EARQLIGC      PIC  9(009) COMP-3  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** TESTE DE FILE STATUS ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-FS-EARQREST             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-EARQLIGC             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-SARQREST             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-SARQLIGC             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-SARQEXC              PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-PARMREST             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-CHKREST              PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-SARQRJR              PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-SARQRJL              PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-TABIMPED              PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-EARQRSAN              PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-SARQDIFR              PIC  X(002)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE ENTRADA EARQREST ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESCWRES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE ENTRADA EARQLIGC ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESCWLIG.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE SAIDA SARQREST***'.
+      *----------------------------------------------------------------*
+
+           COPY RESTWDSR.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE SAIDA SARQLIGC***'.
+      *----------------------------------------------------------------*
+
+           COPY RESTWDSL.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE SAIDA SARQEXC***'.
+      *----------------------------------------------------------------*
+
+           COPY RESTWDEX.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE PARAMETROS PARMREST ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESCWPRM.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE CHECKPOINT CHKREST ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESCWCKP.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE REJEITOS DO EARQREST ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESTWDRR.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE REJEITOS DO EARQLIGC ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESTWDRL.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO DE TABELA TABIMPED ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESCWTAB.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO ARQUIVO ANTERIOR EARQRSAN ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESTWANT.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO RELATORIO DE DIFERENCAS SARQDIFR ***'.
+      *----------------------------------------------------------------*
+
+           COPY RESTWDDF.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE CONTROLE DE CHECKPOINT/RESTART ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-CHECKPOINT-INTERVALO    PIC  9(005) COMP-3  VALUE 1000.
+       01  WRK-CONT-CHECKPOINT         PIC  9(005) COMP-3  VALUE ZEROS.
+       01  WRK-CHECKPOINT-SEQ          PIC  9(006) COMP-3  VALUE ZEROS.
+
+       01  WRK-CHECKPOINT-ACHADO       PIC  X(001)         VALUE 'N'.
+           88 WRK-EXISTE-CHECKPOINT                         VALUE 'S'.
+
+       01  WRK-CONT-REPOS-EARQREST     PIC  9(009) COMP-3  VALUE ZEROS.
+       01  WRK-CONT-REPOS-EARQLIGC     PIC  9(009) COMP-3  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE HEADER/TRAILER DE SAIDA ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-DATA-EXECUCAO           PIC  9(008)         VALUE ZEROS.
+       01  ACU-HASH-CPF-SARQREST       PIC  9(015) COMP-3  VALUE ZEROS.
+       01  ACU-HASH-CPF-SARQLIGC       PIC  9(015) COMP-3  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DO RELATORIO DE DIFERENCAS (SARQDIFR) ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-CHV-SARQREST-ATUAL.
+           05 WRK-CPF-CGC-ATUAL        PIC  9(009)         VALUE ZEROS.
+           05 WRK-FILIAL-CGC-ATUAL     PIC  9(004)         VALUE ZEROS.
+           05 WRK-TIPO-IMPED-ATUAL     PIC  9(003)         VALUE ZEROS.
+
+       01  WRK-CHV-SARQREST-ANTERIOR.
+           05 WRK-CPF-CGC-ANTERIOR     PIC  9(009)         VALUE ZEROS.
+           05 WRK-FILIAL-CGC-ANTERIOR  PIC  9(004)         VALUE ZEROS.
+           05 WRK-TIPO-IMPED-ANTERIOR  PIC  9(003)         VALUE ZEROS.
+
+      *    ULTIMA CHAVE LIDA DE CADA LADO, PARA CONFERIR QUE AMBOS OS
+      *    ARQUIVOS CHEGAM EM ORDEM ASCENDENTE DE CHAVE (PRE-REQUISITO
+      *    DO MATCH-MERGE ABAIXO, JA QUE O FAN-OUT DA REQUISICAO DE
+      *    MULTIPLOS TIPO-IMPED POR CPF/FILIAL-CGC NAO GARANTE ESSA
+      *    ORDEM POR SI SO).
+       01  WRK-CHV-SARQREST-ULT-ATUAL  PIC  X(016)    VALUE LOW-VALUES.
+       01  WRK-CHV-SARQREST-ULT-ANTER  PIC  X(016)    VALUE LOW-VALUES.
+
+       01  WRK-VALOR-TOT-ATUAL         PIC  9(015)V99 COMP-3
+                                                            VALUE ZEROS.
+       01  WRK-VALOR-TOT-ANTERIOR      PIC  9(015)V99 COMP-3
+                                                            VALUE ZEROS.
+       01  WRK-QTDE-IMPED-ATUAL        PIC  9(007) COMP-3  VALUE ZEROS.
+       01  WRK-QTDE-IMPED-ANTERIOR     PIC  9(007) COMP-3  VALUE ZEROS.
+       01  WRK-DTA-ULT-OCORR-ATUAL     PIC  9(008)         VALUE ZEROS.
+       01  WRK-DTA-ULT-OCORR-ANTERIOR  PIC  9(008)         VALUE ZEROS.
+
+       01  ACU-DIFF-NOVOS              PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-DIFF-REMOVIDOS          PIC  9(009) COMP-3  VALUE ZEROS.
+       01  ACU-DIFF-ALTERADOS          PIC  9(009) COMP-3  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE TOTAIS DE CONTROLE POR TIPO-IMPED ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-QTD-TOTAIS-TIPO         PIC  9(003) COMP-3  VALUE ZEROS.
+
+       01  WRK-TAB-TOTAIS-TIPO.
+           05 WRK-TOTAL-TIPO           OCCURS 50 TIMES.
+              10 WRK-TIPO-IMPED-TOTAL       PIC 9(003).
+              10 WRK-QTD-SARQREST-TOTAL     PIC 9(009) COMP-3.
+              10 WRK-SOMA-TOT-SARQREST-TOTAL
+                                             PIC 9(015)V99 COMP-3.
+              10 WRK-MIN-SARQREST-TOTAL     PIC 9(013)V99 COMP-3.
+              10 WRK-MAX-SARQREST-TOTAL     PIC 9(013)V99 COMP-3.
+              10 WRK-QTD-SARQLIGC-TOTAL     PIC 9(009) COMP-3.
+              10 WRK-SOMA-TOT-SARQLIGC-TOTAL
+                                             PIC 9(015)V99 COMP-3.
+
+       01  WRK-IDX-TOTAL                PIC  9(003) COMP-3 VALUE ZEROS.
+
+       01  WRK-ACHOU-TOTAL              PIC  X(001)        VALUE 'N'.
+           88 WRK-TOTAL-ENCONTRADO                          VALUE 'S'.
+
+       01  WRK-AUX-TIPO-PROCURA         PIC  9(003)        VALUE ZEROS.
+       01  WRK-MEDIA-SARQREST           PIC  9(015)V99 COMP-3
+                                                            VALUE ZEROS.
+       01  WRK-MEDIA-SARQLIGC           PIC  9(015)V99 COMP-3
+                                                            VALUE ZEROS.
+       01  WRK-MASC-VALOR13             PIC  Z(012)9,99    VALUE SPACES.
+       01  WRK-MASC-VALOR15             PIC  Z(014)9,99    VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE SELECAO POR PARAMETRO ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-FILTRO-ATIVO            PIC  X(001)         VALUE 'N'.
+           88 WRK-FILTRO-LIGADO                            VALUE 'S'.
+           88 WRK-FILTRO-DESLIGADO                          VALUE 'N'.
+
+       01  WRK-FILTRO-POR-TIPO         PIC  X(001)         VALUE 'N'.
+           88 WRK-EXISTE-FILTRO-TIPO                        VALUE 'S'.
+
+       01  WRK-FILTRO-POR-DATA         PIC  X(001)         VALUE 'N'.
+           88 WRK-EXISTE-FILTRO-DATA                        VALUE 'S'.
+
+       01  WRK-IDX-TIPO                PIC  9(002) COMP-3  VALUE ZEROS.
+       01  WRK-ACHOU-TIPO              PIC  X(001)         VALUE 'N'.
+           88 WRK-TIPO-ENCONTRADO                           VALUE 'S'.
+
+       01  WRK-AUX-DATA-OCORR          PIC  9(008)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE CODIGOS VALIDOS (TABIMPED) ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-TABELA-CODIGOS-ATIVA    PIC  X(001)         VALUE 'N'.
+           88 WRK-EXISTE-TABELA-CODIGOS                    VALUE 'S'.
+
+       01  WRK-QTD-TIPOS-VALIDOS       PIC  9(003) COMP-3  VALUE ZEROS.
+       01  WRK-TAB-TIPOS-VALIDOS.
+           05 WRK-TIPO-VALIDO          OCCURS 50 TIMES
+                                       PIC  9(003).
+
+       01  WRK-QTD-GRAUS-VALIDOS       PIC  9(003) COMP-3  VALUE ZEROS.
+       01  WRK-TAB-GRAUS-VALIDOS.
+           05 WRK-GRAU-VALIDO          OCCURS 20 TIMES
+                                       PIC  9(001).
+
+       01  WRK-IDX-VALIDO              PIC  9(003) COMP-3  VALUE ZEROS.
+       01  WRK-ACHOU-VALIDO            PIC  X(001)         VALUE 'N'.
+           88 WRK-CODIGO-VALIDO                            VALUE 'S'.
+
+       01  WRK-AUX-COD-TIPO-VALIDAR    PIC  9(003)         VALUE ZEROS.
+       01  WRK-AUX-COD-GRAU-VALIDAR    PIC  9(001)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE VARIAVEIS AUXILIARES ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-BATCH                   PIC  X(008)         VALUE
+           'BATCH'.
+       01  WRK-MASC                    PIC  ZZZ.ZZZ.ZZ9    VALUE SPACES.
+       01 WRK-AUX-INCONS               PIC  X(001)         VALUE SPACES.
+       01 WRK-AUX-FILTRO               PIC  X(001)         VALUE SPACES.
+       01 WRK-AUX-MOTIVO               PIC  9(003)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE REDEFINES ***'.
+      *----------------------------------------------------------------*
+
+       01 WRK-AUX-S9-03                PIC  +9(003)        VALUE ZEROS.
+       01 FILLER                       REDEFINES         WRK-AUX-S9-03.
+           05 FILLER                   PIC  9(001).
+           05 WRK-AUX-09-03            PIC  9(003).
+
+       01 WRK-AUX-S9-09                PIC  +9(009)        VALUE ZEROS.
+       01 FILLER                       REDEFINES         WRK-AUX-S9-09.
+           05 FILLER                   PIC  9(001).
+           05 WRK-AUX-09-09            PIC  9(009).
+
+       01 WRK-AUX-S9-05                PIC  +9(005)        VALUE ZEROS.
+       01 FILLER                       REDEFINES         WRK-AUX-S9-05.
+           05 FILLER                   PIC  9(002).
+           05 WRK-AUX-09-04            PIC  9(004).
+
+       01 WRK-AUX-S9-02                PIC  +9(002)        VALUE ZEROS.
+       01 FILLER                       REDEFINES         WRK-AUX-S9-02.
+           05 FILLER                   PIC  9(001).
+           05 WRK-AUX-09-02            PIC  9(002).
+
+       01 WRK-AUX-S9-01                PIC  +9(001)        VALUE ZEROS.
+       01 FILLER                       REDEFINES         WRK-AUX-S9-01.
+           05 FILLER                   PIC  9(001).
+           05 WRK-AUX-09-01            PIC  9(001).
+
+       01 WRK-AUX-S9-07                PIC  +9(007)        VALUE ZEROS.
+       01 FILLER                       REDEFINES         WRK-AUX-S9-07.
+           05 FILLER                   PIC  9(001).
+           05 WRK-AUX-09-07            PIC  9(007).
+
+       01 WRK-AUX-S9-13                PIC  +9(013)V99     VALUE ZEROS.
+       01 FILLER                       REDEFINES         WRK-AUX-S9-13.
+           05 FILLER                   PIC  9(001).
+           05 WRK-AUX-09-13            PIC  9(013)V99.
+
+       01 WRK-AUX-S9-15                PIC  +9(015)V99     VALUE ZEROS.
+       01 FILLER                       REDEFINES         WRK-AUX-S9-15.
+           05 FILLER                   PIC  9(001).
+           05 WRK-AUX-09-15            PIC  9(015)V99.
+
+       01 WRK-AUX-DATA                 PIC  X(010)         VALUE SPACES.
+       01 FILLER                       REDEFINES           WRK-AUX-DATA.
+           05 WRK-AUX-DIA              PIC  9(002).
+           05 FILLER                   PIC  X(001).
+           05 WRK-AUX-MES              PIC  9(002).
+           05 FILLER                   PIC  X(001).
+           05 WRK-AUX-ANO              PIC  9(004).
+
+       01 WRK-DATA                     PIC  9(008)         VALUE ZEROS.
+       01 FILLER                       REDEFINES           WRK-DATA.
+           05 WRK-ANO                  PIC  9(004).
+           05 WRK-MES                  PIC  9(002).
+           05 WRK-DIA                  PIC  9(002).
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE CHAVES ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-CHV-EARQREST.
+           05 WRK-CPF-CGC-EARQREST     PIC  9(009)         VALUE ZEROS.
+           05 WRK-FILIAL-CGC-EARQREST  PIC  9(004)         VALUE ZEROS.
+
+       01  WRK-CHV-EARQLIGC.
+           05 WRK-CPF-CNPJ-EARQLIGC    PIC  9(009)         VALUE ZEROS.
+           05 WRK-FILIAL-PROP-EARQLIGC PIC  9(004)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE AGRUPAMENTO DO EARQLIGC (FAN-OUT) ***'.
+      *----------------------------------------------------------------*
+
+      *    CHAVE DO GRUPO DE EARQLIGC CARREGADO EM MEMORIA PARA SER    *
+      *    REAPLICADO A CADA EARQREST QUE COMPARTILHE A MESMA CHAVE    *
+      *    (PODE HAVER MAIS DE UM EARQREST POR CPF-CGC/FILIAL-CGC).    *
+
+       01  WRK-CHV-GRUPO-LIGC.
+           05 WRK-CPF-CGC-GRUPO-LIGC   PIC  9(009)         VALUE ZEROS.
+           05 WRK-FILIAL-CGC-GRUPO-LIGC
+                                       PIC  9(004)         VALUE ZEROS.
+
+       01  WRK-QTD-LIGC-GRUPO          PIC  9(004) COMP-3  VALUE ZEROS.
+
+       01  WRK-TAB-LIGC-GRUPO.
+           05 WRK-LIGC-GRUPO-REG       OCCURS 200 TIMES.
+              10 WRK-CCPF-CNPJ-LIG-GRUPO    PIC 9(009).
+              10 WRK-CFLIAL-LIG-GRUPO       PIC 9(004).
+              10 WRK-CTRL-LIG-GRUPO         PIC 9(002).
+              10 WRK-TIPO-IMPED-LIG-GRUPO   PIC 9(003).
+              10 WRK-QTDE-IMPED-LIG-GRUPO   PIC 9(007).
+              10 WRK-VALOR-TOT-IMPED-LIG-GRUPO
+                                             PIC 9(015)V99.
+              10 WRK-DTA-ULT-OCORR-LIG-GRUPO
+                                             PIC 9(008).
+
+       01  WRK-IDX-LIGC-GRUPO          PIC  9(004) COMP-3  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE MENSAGENS ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-TEXTO.
+           05 FILLER                   PIC  X(007)         VALUE
+              '* ERRO '.
+           05 WRK-OPERACAO             PIC  X(014)         VALUE SPACES.
+           05 FILLER                   PIC  X(011)         VALUE
+              'DO ARQUIVO '.
+           05 WRK-ARQUIVO              PIC  X(009)         VALUE SPACES.
+           05 FILLER                   PIC  X(016)         VALUE
+              '- FILE-STATUS = '.
+           05 WRK-FS                   PIC  X(002)         VALUE SPACES.
+           05 FILLER                   PIC  X(002)         VALUE
+              ' *'.
+
+       01  WRK-MENSAGEM.
+           05 WRK-ABERTURA             PIC  X(013)         VALUE
+             'NA ABERTURA'.
+           05 WRK-LEITURA              PIC  X(013)         VALUE
+             'NA LEITURA'.
+           05 WRK-GRAVACAO             PIC  X(013)         VALUE
+             'NA GRAVACAO'.
+           05 WRK-FECHAMENTO           PIC  X(013)         VALUE
+             'NO FECHAMENTO'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA TRATAMENTO ERRO ***'.
+      *----------------------------------------------------------------*
+
+           COPY 'I#BRAD7C'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** RESCDSA1 - FIM DA AREA DE WORKING ***'.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+
+      ******************************************************************
+      *    ROTINA PRINCIPAL                                            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL                  SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIAR
+
+           PERFORM 2000-VERIFICAR-VAZIO
+
+           PERFORM 3000-PROCESSAR
+               UNTIL WRK-CHV-EARQREST  EQUAL HIGH-VALUES
+                 AND WRK-CHV-EARQLIGC  EQUAL HIGH-VALUES
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    PROCEDIMENTOS INICIAIS                                      *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT  EARQREST
+                       EARQLIGC
+                       PARMREST
+                       TABIMPED
+
+           MOVE WRK-ABERTURA           TO WRK-OPERACAO
+
+           PERFORM 1110-TESTAR-FS-EARQREST
+
+           PERFORM 1120-TESTAR-FS-EARQLIGC
+
+           PERFORM 1160-TESTAR-FS-PARMREST
+
+           PERFORM 1195-TESTAR-FS-TABIMPED
+
+           PERFORM 1200-LER-PARAMETROS
+
+           PERFORM 1210-CARREGAR-TABELA-CODIGOS
+
+           PERFORM 1250-LER-CHECKPOINT-ANTERIOR
+
+           PERFORM 1300-ABRIR-ARQUIVOS-SAIDA
+
+           PERFORM 1400-REPOSICIONAR-ENTRADA.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTE DE FILE STATUS                                        *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS         SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1110-TESTAR-FS-EARQREST
+
+           PERFORM 1120-TESTAR-FS-EARQLIGC
+
+           PERFORM 1130-TESTAR-FS-SARQREST
+
+           PERFORM 1140-TESTAR-FS-SARQLIGC
+
+           PERFORM 1150-TESTAR-FS-SARQEXC
+
+           PERFORM 1160-TESTAR-FS-PARMREST
+
+           PERFORM 1170-TESTAR-FS-CHKREST
+
+           PERFORM 1180-TESTAR-FS-SARQRJR
+
+           PERFORM 1190-TESTAR-FS-SARQRJL
+
+           PERFORM 1195-TESTAR-FS-TABIMPED.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE ENTRADA - EARQREST         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1110-TESTAR-FS-EARQREST         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-EARQREST          NOT EQUAL ZEROS
+              MOVE 'EARQREST'          TO WRK-ARQUIVO
+              MOVE WRK-FS-EARQREST     TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0010'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE ENTRADA - EARQLIGC         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1120-TESTAR-FS-EARQLIGC         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-EARQLIGC          NOT EQUAL ZEROS
+              MOVE 'EARQLIGC'          TO WRK-ARQUIVO
+              MOVE WRK-FS-EARQLIGC     TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0020'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE SAIDA - SARQREST           *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1130-TESTAR-FS-SARQREST         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-SARQREST          NOT EQUAL ZEROS
+              MOVE 'SARQREST'          TO WRK-ARQUIVO
+              MOVE WRK-FS-SARQREST     TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0030'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE SAIDA - SARQLIGC           *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1140-TESTAR-FS-SARQLIGC         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-SARQLIGC          NOT EQUAL ZEROS
+              MOVE 'SARQLIGC'          TO WRK-ARQUIVO
+              MOVE WRK-FS-SARQLIGC     TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0030'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1140-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE SAIDA - SARQEXC            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1150-TESTAR-FS-SARQEXC          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-SARQEXC           NOT EQUAL ZEROS
+              MOVE 'SARQEXC'           TO WRK-ARQUIVO
+              MOVE WRK-FS-SARQEXC      TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0150'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1150-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE PARAMETROS - PARMREST      *
+      *    (ARQUIVO OPCIONAL - '05' = NAO INFORMADO, SEM SELECAO)      *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1160-TESTAR-FS-PARMREST         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-PARMREST          NOT EQUAL ZEROS
+              AND WRK-FS-PARMREST      NOT EQUAL '05'
+              MOVE 'PARMREST'          TO WRK-ARQUIVO
+              MOVE WRK-FS-PARMREST     TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0040'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1160-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE CHECKPOINT - CHKREST       *
+      *    (ARQUIVO OPCIONAL - '05' = SEM CHECKPOINT ANTERIOR)         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1170-TESTAR-FS-CHKREST          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-CHKREST           NOT EQUAL ZEROS
+              AND WRK-FS-CHKREST       NOT EQUAL '05'
+              MOVE 'CHKREST'           TO WRK-ARQUIVO
+              MOVE WRK-FS-CHKREST      TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0050'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1170-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE REJEITOS - SARQRJR         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1180-TESTAR-FS-SARQRJR          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-SARQRJR           NOT EQUAL ZEROS
+              MOVE 'SARQRJR'           TO WRK-ARQUIVO
+              MOVE WRK-FS-SARQRJR      TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0060'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1180-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO ARQUIVO DE REJEITOS - SARQRJL         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1190-TESTAR-FS-SARQRJL          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-SARQRJL           NOT EQUAL ZEROS
+              MOVE 'SARQRJL'           TO WRK-ARQUIVO
+              MOVE WRK-FS-SARQRJL      TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0070'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1190-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DA TABELA DE CODIGOS VALIDOS - TABIMPED  *
+      *    (ARQUIVO OPCIONAL - '05' = SEM TABELA, VALIDACAO NUMERICA   *
+      *    TRADICIONAL PERMANECE EM VIGOR)                             *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1195-TESTAR-FS-TABIMPED         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-TABIMPED          NOT EQUAL ZEROS
+              AND WRK-FS-TABIMPED      NOT EQUAL '05'
+              MOVE 'TABIMPED'          TO WRK-ARQUIVO
+              MOVE WRK-FS-TABIMPED     TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0080'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1195-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO SARQREST DE EXECUCAO ANTERIOR -       *
+      *    EARQRSAN (ARQUIVO OPCIONAL - '05' = SEM EXECUCAO ANTERIOR,  *
+      *    RELATORIO DE DIFERENCAS SAI SO COM REGISTROS NOVOS)         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1196-TESTAR-FS-EARQRSAN         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-EARQRSAN          NOT EQUAL ZEROS
+              AND WRK-FS-EARQRSAN      NOT EQUAL '05'
+              MOVE 'EARQRSAN'          TO WRK-ARQUIVO
+              MOVE WRK-FS-EARQRSAN     TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0090'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1196-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    TESTAR FILE-STATUS DO RELATORIO DE DIFERENCAS - SARQDIFR    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1197-TESTAR-FS-SARQDIFR         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-SARQDIFR          NOT EQUAL ZEROS
+              MOVE 'SARQDIFR'          TO WRK-ARQUIVO
+              MOVE WRK-FS-SARQDIFR     TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0100'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1197-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LER PARAMETROS OPCIONAIS DE SELECAO (PARMREST)              *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1200-LER-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-FILTRO-ATIVO
+           MOVE 'N'                    TO WRK-FILTRO-POR-TIPO
+           MOVE 'N'                    TO WRK-FILTRO-POR-DATA
+           MOVE 'N'                    TO RESCWPRM-MODO-RESTART
+           MOVE ZEROS                  TO RESCWPRM-QTD-TIPOS
+                                          RESCWPRM-DTA-INI-OCORR
+                                          RESCWPRM-DTA-FIM-OCORR
+
+           IF WRK-FS-PARMREST          EQUAL '05'
+              GO                       TO 1200-99-FIM
+           END-IF
+
+           READ PARMREST               INTO RESCWPRM-REG-PARM
+
+           IF WRK-FS-PARMREST          EQUAL '10'
+              GO                       TO 1200-99-FIM
+           END-IF
+
+           MOVE WRK-LEITURA            TO WRK-OPERACAO
+
+           PERFORM 1160-TESTAR-FS-PARMREST
+
+           IF RESCWPRM-QTD-TIPOS       GREATER 10
+              MOVE 'PARM QTD-TIPOS'    TO WRK-OPERACAO
+              MOVE 'PARMREST'          TO WRK-ARQUIVO
+              MOVE '99'                TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0180'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF
+
+           IF RESCWPRM-QTD-TIPOS       GREATER ZEROS
+              MOVE 'S'                 TO WRK-FILTRO-POR-TIPO
+              MOVE 'S'                 TO WRK-FILTRO-ATIVO
+           END-IF
+
+           IF RESCWPRM-DTA-INI-OCORR   GREATER ZEROS
+              OR RESCWPRM-DTA-FIM-OCORR
+                                       GREATER ZEROS
+              MOVE 'S'                 TO WRK-FILTRO-POR-DATA
+              MOVE 'S'                 TO WRK-FILTRO-ATIVO
+           END-IF
+
+           IF RESCWPRM-DTA-FIM-OCORR   EQUAL ZEROS
+              MOVE 99999999            TO RESCWPRM-DTA-FIM-OCORR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    CARREGAR EM MEMORIA A TABELA DE CODIGOS VALIDOS DE TIPO-    *
+      *    IMPED E MAIOR-GRAU (ARQUIVO OPCIONAL TABIMPED) - QUANDO O   *
+      *    ARQUIVO NAO EXISTE, A VALIDACAO NUMERICA TRADICIONAL (CAMPO *
+      *    NAO-ZERO) PERMANECE EM VIGOR NA CONSISTENCIA DE DADOS       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1210-CARREGAR-TABELA-CODIGOS    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-TABELA-CODIGOS-ATIVA
+           MOVE ZEROS                  TO WRK-QTD-TIPOS-VALIDOS
+                                          WRK-QTD-GRAUS-VALIDOS
+
+           IF WRK-FS-TABIMPED          EQUAL '05'
+              GO                       TO 1210-99-FIM
+           END-IF
+
+           MOVE 'S'                    TO WRK-TABELA-CODIGOS-ATIVA
+
+           PERFORM 1212-LER-PROX-CODIGO
+              UNTIL WRK-FS-TABIMPED    EQUAL '10'.
+
+      *----------------------------------------------------------------*
+       1210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LER O PROXIMO REGISTRO DA TABELA DE CODIGOS VALIDOS E       *
+      *    ACUMULAR NA TABELA EM MEMORIA CORRESPONDENTE AO SEU TIPO    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1212-LER-PROX-CODIGO            SECTION.
+      *----------------------------------------------------------------*
+
+           READ TABIMPED                INTO RESCWTAB-REG-TABELA
+
+           IF WRK-FS-TABIMPED          NOT EQUAL '10'
+              MOVE WRK-LEITURA         TO WRK-OPERACAO
+              PERFORM 1195-TESTAR-FS-TABIMPED
+              IF RESCWTAB-TIPO-IMPEDIMENTO
+                 IF WRK-QTD-TIPOS-VALIDOS
+                                       NOT LESS 50
+                    MOVE 'TAB TIPO CHEIA'
+                                       TO WRK-OPERACAO
+                    MOVE 'TABIMPED'    TO WRK-ARQUIVO
+                    MOVE '99'          TO WRK-FS
+                    MOVE 'APL'         TO ERR-TIPO-ACESSO
+                    MOVE '0120'        TO ERR-LOCAL
+                    MOVE WRK-TEXTO     TO ERR-TEXTO
+                    PERFORM 9999-ROTINA-ERRO
+                 END-IF
+                 ADD 1                 TO WRK-QTD-TIPOS-VALIDOS
+                 MOVE RESCWTAB-CODIGO  TO WRK-TIPO-VALIDO
+                                          (WRK-QTD-TIPOS-VALIDOS)
+              END-IF
+              IF RESCWTAB-TIPO-GRAU
+                 IF WRK-QTD-GRAUS-VALIDOS
+                                       NOT LESS 20
+                    MOVE 'TAB GRAU CHEIA'
+                                       TO WRK-OPERACAO
+                    MOVE 'TABIMPED'    TO WRK-ARQUIVO
+                    MOVE '99'          TO WRK-FS
+                    MOVE 'APL'         TO ERR-TIPO-ACESSO
+                    MOVE '0130'        TO ERR-LOCAL
+                    MOVE WRK-TEXTO     TO ERR-TEXTO
+                    PERFORM 9999-ROTINA-ERRO
+                 END-IF
+                 ADD 1                 TO WRK-QTD-GRAUS-VALIDOS
+                 MOVE RESCWTAB-CODIGO  TO WRK-GRAU-VALIDO
+                                          (WRK-QTD-GRAUS-VALIDOS)
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1212-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LER O ULTIMO CHECKPOINT GRAVADO EM UMA EXECUCAO ANTERIOR    *
+      *    (SOMENTE QUANDO RESCWPRM-MODO-RESTART = 'S')                *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1250-LER-CHECKPOINT-ANTERIOR    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-CHECKPOINT-ACHADO
+
+           IF RESCWPRM-MODO-RESTART-DESLIGADO
+              GO                       TO 1250-99-FIM
+           END-IF
+
+           OPEN INPUT CHKREST
+
+           IF WRK-FS-CHKREST           EQUAL '05'
+              CLOSE CHKREST
+              GO                       TO 1250-99-FIM
+           END-IF
+
+           MOVE WRK-ABERTURA           TO WRK-OPERACAO
+
+           PERFORM 1170-TESTAR-FS-CHKREST
+
+           PERFORM 1252-LER-PROX-CHECKPOINT
+              UNTIL WRK-FS-CHKREST     EQUAL '10'
+
+           CLOSE CHKREST.
+
+      *----------------------------------------------------------------*
+       1250-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LER O PROXIMO REGISTRO DO ARQUIVO DE CHECKPOINT             *
+      *    (O ULTIMO LIDO COM SUCESSO FICA RETIDO NA AREA DE TRABALHO) *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1252-LER-PROX-CHECKPOINT        SECTION.
+      *----------------------------------------------------------------*
+
+           READ CHKREST                INTO RESCWCKP-REG-CHECKPOINT
+
+           IF WRK-FS-CHKREST           NOT EQUAL '10'
+              MOVE WRK-LEITURA         TO WRK-OPERACAO
+              PERFORM 1170-TESTAR-FS-CHKREST
+              MOVE 'S'                 TO WRK-CHECKPOINT-ACHADO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1252-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    ABRIR OS ARQUIVOS DE SAIDA - OUTPUT NUMA EXECUCAO NORMAL,   *
+      *    EXTEND QUANDO RETOMANDO A PARTIR DE UM CHECKPOINT           *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1300-ABRIR-ARQUIVOS-SAIDA       SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-EXISTE-CHECKPOINT
+              OPEN EXTEND SARQREST
+                          SARQLIGC
+                          SARQEXC
+                          SARQRJR
+                          SARQRJL
+              OPEN EXTEND CHKREST
+           ELSE
+              OPEN OUTPUT SARQREST
+                          SARQLIGC
+                          SARQEXC
+                          SARQRJR
+                          SARQRJL
+              OPEN OUTPUT CHKREST
+           END-IF
+
+           MOVE WRK-ABERTURA           TO WRK-OPERACAO
+
+           PERFORM 1130-TESTAR-FS-SARQREST
+
+           PERFORM 1140-TESTAR-FS-SARQLIGC
+
+           PERFORM 1150-TESTAR-FS-SARQEXC
+
+           PERFORM 1170-TESTAR-FS-CHKREST
+
+           PERFORM 1180-TESTAR-FS-SARQRJR
+
+           PERFORM 1190-TESTAR-FS-SARQRJL
+
+           IF NOT WRK-EXISTE-CHECKPOINT
+              PERFORM 1320-GRAVAR-HEADERS-SAIDA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR OS REGISTROS DE HEADER DO SARQREST E DO SARQLIGC     *
+      *    (SOMENTE NUMA EXECUCAO NOVA - NAO SE REPETE NUM RESTART)    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1320-GRAVAR-HEADERS-SAIDA       SECTION.
+      *----------------------------------------------------------------*
+
+           ACCEPT WRK-DATA-EXECUCAO    FROM DATE YYYYMMDD
+
+           MOVE SPACES                 TO RESTWDSR-REG-SARQREST
+           MOVE 'HDR'                  TO RESTWDSR-CTL-TIPO-REG
+           MOVE WRK-DATA-EXECUCAO      TO RESTWDSR-CTL-DATA-EXECUCAO
+           MOVE 'RESCDSA1'             TO RESTWDSR-CTL-PROGRAMA
+
+           WRITE FD-SARQREST           FROM RESTWDSR-REG-CONTROLE
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1130-TESTAR-FS-SARQREST
+
+           MOVE SPACES                 TO RESTWDSL-REG-SARQLIGC
+           MOVE 'HDR'                  TO RESTWDSL-CTL-TIPO-REG
+           MOVE WRK-DATA-EXECUCAO      TO RESTWDSL-CTL-DATA-EXECUCAO
+           MOVE 'RESCDSA1'             TO RESTWDSL-CTL-PROGRAMA
+
+           WRITE FD-SARQLIGC           FROM RESTWDSL-REG-CONTROLE
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1140-TESTAR-FS-SARQLIGC.
+
+      *----------------------------------------------------------------*
+       1320-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    REPOSICIONAR EARQREST/EARQLIGC NO PONTO DO CHECKPOINT E     *
+      *    RESTAURAR OS ACUMULADORES - SO EXECUTA QUANDO FOI LOCALI-   *
+      *    ZADO UM CHECKPOINT VALIDO EM 1250-LER-CHECKPOINT-ANTERIOR   *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1400-REPOSICIONAR-ENTRADA       SECTION.
+      *----------------------------------------------------------------*
+
+           IF NOT WRK-EXISTE-CHECKPOINT
+              GO                       TO 1400-99-FIM
+           END-IF
+
+      *    O ULTIMO REGISTRO LIDO ANTES DO CHECKPOINT AINDA ESTAVA     *
+      *    PENDENTE DE CASAMENTO (FICOU EM WRK-CHV-EARQREST/EARQLIGC) *
+      *    E SERA RELIDO POR 2100-LER-EARQREST/2200-LER-EARQLIGC EM   *
+      *    2000-VERIFICAR-VAZIO - POR ISSO DESCARTAMOS UM REGISTRO A  *
+      *    MENOS DO QUE O TOTAL LIDO ATE O CHECKPOINT                 *
+           MOVE RESCWCKP-ACU-LIDOS-EARQREST
+                                       TO WRK-CONT-REPOS-EARQREST
+
+           SUBTRACT 1                 FROM WRK-CONT-REPOS-EARQREST
+
+           PERFORM 1410-DESCARTAR-EARQREST
+              UNTIL WRK-CONT-REPOS-EARQREST
+                                       EQUAL ZEROS
+
+           MOVE RESCWCKP-ACU-LIDOS-EARQLIGC
+                                       TO WRK-CONT-REPOS-EARQLIGC
+
+           SUBTRACT 1                 FROM WRK-CONT-REPOS-EARQLIGC
+
+           PERFORM 1420-DESCARTAR-EARQLIGC
+              UNTIL WRK-CONT-REPOS-EARQLIGC
+                                       EQUAL ZEROS
+
+           MOVE RESCWCKP-ACU-LIDOS-EARQREST
+                                       TO ACU-LIDOS-EARQREST
+           SUBTRACT 1                 FROM ACU-LIDOS-EARQREST
+           MOVE RESCWCKP-ACU-LIDOS-EARQLIGC
+                                       TO ACU-LIDOS-EARQLIGC
+           SUBTRACT 1                 FROM ACU-LIDOS-EARQLIGC
+           MOVE RESCWCKP-ACU-GRAVS-SARQREST
+                                       TO ACU-GRAVS-SARQREST
+           MOVE RESCWCKP-ACU-GRAVS-SARQLIGC
+                                       TO ACU-GRAVS-SARQLIGC
+           MOVE RESCWCKP-ACU-INCONS-EARQREST
+                                       TO ACU-INCONS-EARQREST
+           MOVE RESCWCKP-ACU-INCONS-EARQLIGC
+                                       TO ACU-INCONS-EARQLIGC
+           MOVE RESCWCKP-ACU-ORFAOS-EARQREST
+                                       TO ACU-ORFAOS-EARQREST
+           MOVE RESCWCKP-ACU-ORFAOS-EARQLIGC
+                                       TO ACU-ORFAOS-EARQLIGC
+           MOVE RESCWCKP-ACU-FILTRADOS-EARQREST
+                                       TO ACU-FILTRADOS-EARQREST
+           MOVE RESCWCKP-ACU-FILTRADOS-EARQLIGC
+                                       TO ACU-FILTRADOS-EARQLIGC
+           MOVE RESCWCKP-ACU-HASH-CPF-SARQREST
+                                       TO ACU-HASH-CPF-SARQREST
+           MOVE RESCWCKP-ACU-HASH-CPF-SARQLIGC
+                                       TO ACU-HASH-CPF-SARQLIGC
+           MOVE RESCWCKP-SEQ           TO WRK-CHECKPOINT-SEQ.
+
+      *----------------------------------------------------------------*
+       1400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    DESCARTAR UM REGISTRO JA PROCESSADO DO EARQREST             *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1410-DESCARTAR-EARQREST         SECTION.
+      *----------------------------------------------------------------*
+
+           READ EARQREST
+
+           IF WRK-FS-EARQREST          EQUAL '10'
+              MOVE ZEROS               TO WRK-CONT-REPOS-EARQREST
+           ELSE
+              SUBTRACT 1               FROM WRK-CONT-REPOS-EARQREST
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    DESCARTAR UM REGISTRO JA PROCESSADO DO EARQLIGC             *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1420-DESCARTAR-EARQLIGC         SECTION.
+      *----------------------------------------------------------------*
+
+           READ EARQLIGC
+
+           IF WRK-FS-EARQLIGC          EQUAL '10'
+              MOVE ZEROS               TO WRK-CONT-REPOS-EARQLIGC
+           ELSE
+              SUBTRACT 1               FROM WRK-CONT-REPOS-EARQLIGC
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1420-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    VERIFICAR SE JA E HORA DE GRAVAR UM NOVO CHECKPOINT         *
+      *    (A CADA WRK-CHECKPOINT-INTERVALO REGISTROS GRAVADOS NO      *
+      *    SARQREST/SARQLIGC)                                          *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1500-VERIFICAR-CHECKPOINT       SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-CONT-CHECKPOINT      LESS WRK-CHECKPOINT-INTERVALO
+              GO                       TO 1500-99-FIM
+           END-IF
+
+           PERFORM 1510-GRAVAR-CHECKPOINT
+
+           MOVE ZEROS                  TO WRK-CONT-CHECKPOINT.
+
+      *----------------------------------------------------------------*
+       1500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR UM PONTO DE CHECKPOINT NO CHKREST                   *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1510-GRAVAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO WRK-CHECKPOINT-SEQ
+
+           MOVE WRK-CHECKPOINT-SEQ     TO RESCWCKP-SEQ
+           MOVE WRK-CHV-EARQREST       TO RESCWCKP-CHV-EARQREST
+           MOVE WRK-CHV-EARQLIGC       TO RESCWCKP-CHV-EARQLIGC
+           MOVE ACU-LIDOS-EARQREST     TO RESCWCKP-ACU-LIDOS-EARQREST
+           MOVE ACU-LIDOS-EARQLIGC     TO RESCWCKP-ACU-LIDOS-EARQLIGC
+           MOVE ACU-GRAVS-SARQREST     TO RESCWCKP-ACU-GRAVS-SARQREST
+           MOVE ACU-GRAVS-SARQLIGC     TO RESCWCKP-ACU-GRAVS-SARQLIGC
+           MOVE ACU-INCONS-EARQREST    TO RESCWCKP-ACU-INCONS-EARQREST
+           MOVE ACU-INCONS-EARQLIGC    TO RESCWCKP-ACU-INCONS-EARQLIGC
+           MOVE ACU-ORFAOS-EARQREST    TO RESCWCKP-ACU-ORFAOS-EARQREST
+           MOVE ACU-ORFAOS-EARQLIGC    TO RESCWCKP-ACU-ORFAOS-EARQLIGC
+           MOVE ACU-FILTRADOS-EARQREST TO
+                                     RESCWCKP-ACU-FILTRADOS-EARQREST
+           MOVE ACU-FILTRADOS-EARQLIGC TO
+                                     RESCWCKP-ACU-FILTRADOS-EARQLIGC
+           MOVE ACU-HASH-CPF-SARQREST  TO
+                                     RESCWCKP-ACU-HASH-CPF-SARQREST
+           MOVE ACU-HASH-CPF-SARQLIGC  TO
+                                     RESCWCKP-ACU-HASH-CPF-SARQLIGC
+
+           WRITE FD-CHKREST            FROM RESCWCKP-REG-CHECKPOINT
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1170-TESTAR-FS-CHKREST.
+
+      *----------------------------------------------------------------*
+       1510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    VERIFICAR ARQUIVO VAZIO                                     *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2000-VERIFICAR-VAZIO            SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 2100-LER-EARQREST
+
+           PERFORM 2200-LER-EARQLIGC
+
+           IF WRK-FS-EARQREST          EQUAL '10'
+              AND WRK-FS-EARQLIGC      EQUAL '10'
+              IF RESCWPRM-MODO-RESTART-LIGADO
+                 DISPLAY '***************** RESCDSA1 ******************'
+                 DISPLAY '*                                           *'
+                 DISPLAY '*   RESTART CONCLUIDO - NADA A PROCESSAR    *'
+                 DISPLAY '*                                           *'
+                 DISPLAY '***************** RESCDSA1 ******************'
+              ELSE
+                 DISPLAY '***************** RESCDSA1 ******************'
+                 DISPLAY '*                                           *'
+                 DISPLAY '*   ARQUIVOS EARQREST E EARQLIGC VAZIOS     *'
+                 DISPLAY '*                                           *'
+                 DISPLAY '***************** RESCDSA1 ******************'
+              END-IF
+              PERFORM 4000-FINALIZAR
+           END-IF
+
+           IF WRK-FS-EARQREST          EQUAL '10'
+              DISPLAY '***************** RESCDSA1 ******************'
+              DISPLAY '*                                           *'
+              DISPLAY '*  ARQUIVO EARQREST VAZIO - O SALDO DE       *'
+              DISPLAY '*  EARQLIGC SERA TRATADO COMO ORFAO NO       *'
+              DISPLAY '*  SARQEXC                                   *'
+              DISPLAY '*                                           *'
+              DISPLAY '***************** RESCDSA1 ******************'
+           END-IF
+
+           IF WRK-FS-EARQLIGC          EQUAL '10'
+              DISPLAY '***************** RESCDSA1 ******************'
+              DISPLAY '*                                           *'
+              DISPLAY '*  ARQUIVO EARQLIGC VAZIO - O SALDO DE       *'
+              DISPLAY '*  EARQREST SERA TRATADO COMO ORFAO NO       *'
+              DISPLAY '*  SARQEXC                                   *'
+              DISPLAY '*                                           *'
+              DISPLAY '***************** RESCDSA1 ******************'
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LEITURA DO ARQUIVO DE ENTRADA - EARQREST                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2100-LER-EARQREST               SECTION.
+      *----------------------------------------------------------------*
+
+           READ EARQREST               INTO RESCWRES-REG-EARQREST
+
+           IF WRK-FS-EARQREST          EQUAL '10'
+              MOVE HIGH-VALUES         TO WRK-CHV-EARQREST
+              GO                       TO 2100-99-FIM
+           END-IF
+
+           MOVE WRK-LEITURA            TO WRK-OPERACAO
+
+           PERFORM 1110-TESTAR-FS-EARQREST
+
+           ADD 1                       TO ACU-LIDOS-EARQREST.
+
+           PERFORM 2110-CONSISTIR-DADOS-EARQREST
+
+           IF WRK-AUX-INCONS           EQUAL 'S'
+              ADD 1                    TO ACU-INCONS-EARQREST
+              PERFORM 2120-GRAVAR-REJEITO-EARQREST
+              GO                       TO 2100-LER-EARQREST
+           END-IF
+
+           PERFORM 2115-FILTRAR-PARM-EARQREST
+
+           IF WRK-AUX-FILTRO           EQUAL 'S'
+              ADD 1                    TO ACU-FILTRADOS-EARQREST
+              GO                       TO 2100-LER-EARQREST
+           END-IF
+
+           MOVE RESCWRES-CPF-CGC       TO WRK-AUX-S9-09
+           MOVE WRK-AUX-09-09          TO WRK-CPF-CGC-EARQREST
+           MOVE RESCWRES-FILIAL-CGC    TO WRK-AUX-S9-05
+           MOVE WRK-AUX-09-04          TO WRK-FILIAL-CGC-EARQREST.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    CONSISTIR DADOS DO ARQUIVO DE ENTRADA - EARQREST            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2110-CONSISTIR-DADOS-EARQREST   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-AUX-INCONS
+           MOVE ZEROS                  TO WRK-AUX-MOTIVO
+
+           IF (RESCWRES-TIPO-IMPED     NOT NUMERIC) OR
+              (RESCWRES-TIPO-IMPED     EQUAL ZEROS)
+              MOVE 010                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF (RESCWRES-CPF-CGC        NOT NUMERIC) OR
+              (RESCWRES-CPF-CGC        EQUAL ZEROS)
+              MOVE 020                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF (RESCWRES-FILIAL-CGC     NOT NUMERIC) OR
+              (RESCWRES-FILIAL-CGC     EQUAL ZEROS)
+              MOVE 030                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF (RESCWRES-CTRL-CPF       NOT NUMERIC) OR
+              (RESCWRES-CTRL-CPF       EQUAL ZEROS)
+              MOVE 040                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF (RESCWRES-MAIOR-GRAU     NOT NUMERIC) OR
+              (RESCWRES-MAIOR-GRAU     EQUAL ZEROS)
+              MOVE 050                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF (RESCWRES-QTDE-IMPED     NOT NUMERIC) OR
+              (RESCWRES-QTDE-IMPED     EQUAL ZEROS)
+              MOVE 060                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF (RESCWRES-VALOR-MIN-IMPED
+                                       NOT NUMERIC) OR
+              (RESCWRES-VALOR-MIN-IMPED
+                                       EQUAL ZEROS)
+              MOVE 070                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF (RESCWRES-VALOR-MAX-IMPED
+                                       NOT NUMERIC) OR
+              (RESCWRES-VALOR-MAX-IMPED
+                                       EQUAL ZEROS)
+              MOVE 080                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF (RESCWRES-VALOR-TOT-IMPED
+                                       NOT NUMERIC) OR
+              (RESCWRES-VALOR-TOT-IMPED
+                                       EQUAL ZEROS)
+              MOVE 090                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF RESCWRES-DTA-PRI-OCORR-IMPED
+                                       EQUAL SPACES OR LOW-VALUES
+              MOVE 100                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF RESCWRES-DTA-ULT-OCORR-IMPED
+                                       EQUAL SPACES OR LOW-VALUES
+              MOVE 110                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2110-99-FIM
+           END-IF
+
+           IF WRK-EXISTE-TABELA-CODIGOS
+              PERFORM 2117-VALIDAR-CODIGOS-EARQREST
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    VALIDAR RESCWRES-TIPO-IMPED E RESCWRES-MAIOR-GRAU CONTRA A  *
+      *    TABELA DE CODIGOS VALIDOS CARREGADA DE TABIMPED             *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2117-VALIDAR-CODIGOS-EARQREST   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-ACHOU-VALIDO
+           MOVE RESCWRES-TIPO-IMPED    TO WRK-AUX-COD-TIPO-VALIDAR
+           MOVE 1                      TO WRK-IDX-VALIDO
+
+           PERFORM 2118-PROCURAR-CODIGO-TIPO
+              UNTIL WRK-IDX-VALIDO     GREATER WRK-QTD-TIPOS-VALIDOS
+                 OR WRK-CODIGO-VALIDO
+
+           IF NOT WRK-CODIGO-VALIDO
+              MOVE 120                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2117-99-FIM
+           END-IF
+
+           MOVE 'N'                    TO WRK-ACHOU-VALIDO
+           MOVE RESCWRES-MAIOR-GRAU    TO WRK-AUX-COD-GRAU-VALIDAR
+           MOVE 1                      TO WRK-IDX-VALIDO
+
+           PERFORM 2119-PROCURAR-CODIGO-GRAU
+              UNTIL WRK-IDX-VALIDO     GREATER WRK-QTD-GRAUS-VALIDOS
+                 OR WRK-CODIGO-VALIDO
+
+           IF NOT WRK-CODIGO-VALIDO
+              MOVE 130                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2117-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    PROCURAR UM CODIGO DE TIPO-IMPED NA TABELA DE CODIGOS       *
+      *    VALIDOS (COMPARTILHADA ENTRE EARQREST E EARQLIGC)           *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2118-PROCURAR-CODIGO-TIPO       SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-AUX-COD-TIPO-VALIDAR EQUAL
+                 WRK-TIPO-VALIDO (WRK-IDX-VALIDO)
+              MOVE 'S'                 TO WRK-ACHOU-VALIDO
+           ELSE
+              ADD 1                    TO WRK-IDX-VALIDO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2118-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    PROCURAR UM CODIGO DE MAIOR-GRAU NA TABELA DE CODIGOS       *
+      *    VALIDOS (COMPARTILHADA ENTRE EARQREST E EARQLIGC)           *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2119-PROCURAR-CODIGO-GRAU       SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-AUX-COD-GRAU-VALIDAR EQUAL
+                 WRK-GRAU-VALIDO (WRK-IDX-VALIDO)
+              MOVE 'S'                 TO WRK-ACHOU-VALIDO
+           ELSE
+              ADD 1                    TO WRK-IDX-VALIDO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2119-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    FILTRAGEM POR PARAMETRO (TIPO-IMPED / FAIXA DE DATA)        *
+      *    - EARQREST                                                  *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2115-FILTRAR-PARM-EARQREST      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-AUX-FILTRO
+
+           IF WRK-FILTRO-DESLIGADO
+              GO                       TO 2115-99-FIM
+           END-IF
+
+           IF WRK-EXISTE-FILTRO-TIPO
+              MOVE 'N'                 TO WRK-ACHOU-TIPO
+              MOVE 1                   TO WRK-IDX-TIPO
+              PERFORM 2116-PROCURAR-TIPO-EARQREST
+                 UNTIL WRK-IDX-TIPO    GREATER RESCWPRM-QTD-TIPOS
+                    OR WRK-TIPO-ENCONTRADO
+              IF NOT WRK-TIPO-ENCONTRADO
+                 MOVE 'S'              TO WRK-AUX-FILTRO
+                 GO                    TO 2115-99-FIM
+              END-IF
+           END-IF
+
+           IF WRK-EXISTE-FILTRO-DATA
+              MOVE RESCWRES-DTA-ULT-OCORR-IMPED
+                                       TO WRK-AUX-DATA
+              MOVE WRK-AUX-DIA         TO WRK-DIA
+              MOVE WRK-AUX-MES         TO WRK-MES
+              MOVE WRK-AUX-ANO         TO WRK-ANO
+              MOVE WRK-DATA            TO WRK-AUX-DATA-OCORR
+              IF WRK-AUX-DATA-OCORR    LESS RESCWPRM-DTA-INI-OCORR
+                 OR WRK-AUX-DATA-OCORR GREATER RESCWPRM-DTA-FIM-OCORR
+                 MOVE 'S'              TO WRK-AUX-FILTRO
+                 GO                    TO 2115-99-FIM
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2115-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    PROCURAR RESCWRES-TIPO-IMPED NA TABELA DE PARAMETROS        *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2116-PROCURAR-TIPO-EARQREST     SECTION.
+      *----------------------------------------------------------------*
+
+           IF RESCWRES-TIPO-IMPED      EQUAL
+                 RESCWPRM-TIPOS-IMPED (WRK-IDX-TIPO)
+              MOVE 'S'                 TO WRK-ACHOU-TIPO
+           ELSE
+              ADD 1                    TO WRK-IDX-TIPO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2116-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR REJEITO DO EARQREST (SARQRJR) - REGISTRO ORIGINAL    *
+      *    MAIS O CODIGO DO MOTIVO APURADO EM 2110-CONSISTIR-DADOS-    *
+      *    EARQREST                                                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2120-GRAVAR-REJEITO-EARQREST    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-AUX-MOTIVO         TO RESTWDRR-MOTIVO
+           MOVE FD-EARQREST            TO RESTWDRR-REG-ORIGINAL
+
+           WRITE FD-SARQRJR            FROM RESTWDRR-REG-SARQRJR
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1180-TESTAR-FS-SARQRJR.
+
+      *----------------------------------------------------------------*
+       2120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LEITURA DO ARQUIVO DE ENTRADA - EARQLIGC                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2200-LER-EARQLIGC               SECTION.
+      *----------------------------------------------------------------*
+
+           READ EARQLIGC               INTO RESCWLIG-REG-EARQLIGC
+
+           IF WRK-FS-EARQLIGC          EQUAL '10'
+              MOVE HIGH-VALUES         TO WRK-CHV-EARQLIGC
+              GO                       TO 2200-99-FIM
+           END-IF
+
+           MOVE WRK-LEITURA            TO WRK-OPERACAO
+
+           PERFORM 1120-TESTAR-FS-EARQLIGC
+
+           ADD 1                       TO ACU-LIDOS-EARQLIGC
+
+           PERFORM 2210-CONSISTIR-DADOS-EARQLIGC
+
+           IF WRK-AUX-INCONS           EQUAL 'S'
+              ADD 1                    TO ACU-INCONS-EARQLIGC
+              PERFORM 2220-GRAVAR-REJEITO-EARQLIGC
+              GO                       TO 2200-LER-EARQLIGC
+           END-IF
+
+           PERFORM 2215-FILTRAR-PARM-EARQLIGC
+
+           IF WRK-AUX-FILTRO           EQUAL 'S'
+              ADD 1                    TO ACU-FILTRADOS-EARQLIGC
+              GO                       TO 2200-LER-EARQLIGC
+           END-IF
+
+           MOVE CPF-CNPJ-PROP          TO WRK-CPF-CNPJ-EARQLIGC
+           MOVE RESCWLIG-FILIAL-PROP   TO WRK-FILIAL-PROP-EARQLIGC.
+
+      *----------------------------------------------------------------*
+       2200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    CONSISTIR DADOS DO ARQUIVO DE ENTRADA - EARQLIGC            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2210-CONSISTIR-DADOS-EARQLIGC   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-AUX-INCONS
+           MOVE ZEROS                  TO WRK-AUX-MOTIVO
+
+           IF (RESCWLIG-CTPO-REG       NOT NUMERIC) OR
+              (RESCWLIG-CTPO-REG       EQUAL ZEROS)
+              MOVE 010                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-CPF-CNPJ-PROP  NOT NUMERIC) OR
+              (RESCWLIG-CPF-CNPJ-PROP  EQUAL ZEROS)
+              MOVE 020                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-FILIAL-PROP    NOT NUMERIC) OR
+              (RESCWLIG-FILIAL-PROP    EQUAL ZEROS)
+              MOVE 030                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-CCPF-CNPJ-LIG  NOT NUMERIC) OR
+              (RESCWLIG-CCPF-CNPJ-LIG  EQUAL ZEROS)
+              MOVE 040                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-CFLIAL-LIG     NOT NUMERIC) OR
+              (RESCWLIG-CFLIAL-LIG     EQUAL ZEROS)
+              MOVE 050                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-TIPO-IMPED     NOT NUMERIC) OR
+              (RESCWLIG-TIPO-IMPED     EQUAL ZEROS)
+              MOVE 060                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-MAIOR-GRAU     NOT NUMERIC) OR
+              (RESCWLIG-MAIOR-GRAU     EQUAL ZEROS)
+              MOVE 070                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-CTRL-PROP      NOT NUMERIC) OR
+              (RESCWLIG-CTRL-PROP      EQUAL ZEROS)
+              MOVE 080                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-CTRL-LIG       NOT NUMERIC) OR
+              (RESCWLIG-CTRL-LIG       EQUAL ZEROS)
+              MOVE 090                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-QTDE-IMPED     NOT NUMERIC) OR
+              (RESCWLIG-QTDE-IMPED     EQUAL ZEROS)
+              MOVE 100                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-VALOR-MIN-IMPED
+                                       NOT NUMERIC) OR
+              (RESCWLIG-VALOR-MIN-IMPED
+                                       EQUAL ZEROS)
+              MOVE 110                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-VALOR-MAX-IMPED
+                                       NOT NUMERIC) OR
+              (RESCWLIG-VALOR-MAX-IMPED
+                                       EQUAL ZEROS)
+              MOVE 120                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-VALOR-TOT-IMPED
+                                       NOT NUMERIC) OR
+              (RESCWLIG-VALOR-TOT-IMPED
+                                       EQUAL ZEROS)
+              MOVE 130                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF RESCWLIG-DTA-PRI-OCORR-IMPED
+                                       EQUAL SPACES OR LOW-VALUES
+              MOVE 140                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF RESCWLIG-DTA-ULT-OCORR-IMPED
+                                       EQUAL SPACES OR LOW-VALUES
+              MOVE 150                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF (RESCWLIG-CTPO-LIG       NOT NUMERIC) OR
+              (RESCWLIG-CTPO-LIG       EQUAL ZEROS)
+              MOVE 160                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2210-99-FIM
+           END-IF
+
+           IF WRK-EXISTE-TABELA-CODIGOS
+              PERFORM 2217-VALIDAR-CODIGOS-EARQLIGC
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    VALIDAR RESCWLIG-TIPO-IMPED E RESCWLIG-MAIOR-GRAU CONTRA A  *
+      *    TABELA DE CODIGOS VALIDOS CARREGADA DE TABIMPED             *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2217-VALIDAR-CODIGOS-EARQLIGC   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-ACHOU-VALIDO
+           MOVE RESCWLIG-TIPO-IMPED    TO WRK-AUX-COD-TIPO-VALIDAR
+           MOVE 1                      TO WRK-IDX-VALIDO
+
+           PERFORM 2118-PROCURAR-CODIGO-TIPO
+              UNTIL WRK-IDX-VALIDO     GREATER WRK-QTD-TIPOS-VALIDOS
+                 OR WRK-CODIGO-VALIDO
+
+           IF NOT WRK-CODIGO-VALIDO
+              MOVE 170                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+              GO                       TO 2217-99-FIM
+           END-IF
+
+           MOVE 'N'                    TO WRK-ACHOU-VALIDO
+           MOVE RESCWLIG-MAIOR-GRAU    TO WRK-AUX-COD-GRAU-VALIDAR
+           MOVE 1                      TO WRK-IDX-VALIDO
+
+           PERFORM 2119-PROCURAR-CODIGO-GRAU
+              UNTIL WRK-IDX-VALIDO     GREATER WRK-QTD-GRAUS-VALIDOS
+                 OR WRK-CODIGO-VALIDO
+
+           IF NOT WRK-CODIGO-VALIDO
+              MOVE 180                 TO WRK-AUX-MOTIVO
+              MOVE 'S'                 TO WRK-AUX-INCONS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2217-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    FILTRAGEM POR PARAMETRO (TIPO-IMPED / FAIXA DE DATA)        *
+      *    - EARQLIGC                                                  *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2215-FILTRAR-PARM-EARQLIGC      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-AUX-FILTRO
+
+           IF WRK-FILTRO-DESLIGADO
+              GO                       TO 2215-99-FIM
+           END-IF
+
+           IF WRK-EXISTE-FILTRO-TIPO
+              MOVE 'N'                 TO WRK-ACHOU-TIPO
+              MOVE 1                   TO WRK-IDX-TIPO
+              PERFORM 2216-PROCURAR-TIPO-EARQLIGC
+                 UNTIL WRK-IDX-TIPO    GREATER RESCWPRM-QTD-TIPOS
+                    OR WRK-TIPO-ENCONTRADO
+              IF NOT WRK-TIPO-ENCONTRADO
+                 MOVE 'S'              TO WRK-AUX-FILTRO
+                 GO                    TO 2215-99-FIM
+              END-IF
+           END-IF
+
+           IF WRK-EXISTE-FILTRO-DATA
+              MOVE RESCWLIG-DTA-ULT-OCORR-IMPED
+                                       TO WRK-AUX-DATA
+              MOVE WRK-AUX-DIA         TO WRK-DIA
+              MOVE WRK-AUX-MES         TO WRK-MES
+              MOVE WRK-AUX-ANO         TO WRK-ANO
+              MOVE WRK-DATA            TO WRK-AUX-DATA-OCORR
+              IF WRK-AUX-DATA-OCORR    LESS RESCWPRM-DTA-INI-OCORR
+                 OR WRK-AUX-DATA-OCORR GREATER RESCWPRM-DTA-FIM-OCORR
+                 MOVE 'S'              TO WRK-AUX-FILTRO
+                 GO                    TO 2215-99-FIM
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2215-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    PROCURAR RESCWLIG-TIPO-IMPED NA TABELA DE PARAMETROS        *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2216-PROCURAR-TIPO-EARQLIGC     SECTION.
+      *----------------------------------------------------------------*
+
+           IF RESCWLIG-TIPO-IMPED      EQUAL
+                 RESCWPRM-TIPOS-IMPED (WRK-IDX-TIPO)
+              MOVE 'S'                 TO WRK-ACHOU-TIPO
+           ELSE
+              ADD 1                    TO WRK-IDX-TIPO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2216-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR REJEITO DO EARQLIGC (SARQRJL) - REGISTRO ORIGINAL    *
+      *    MAIS O CODIGO DO MOTIVO APURADO EM 2210-CONSISTIR-DADOS-    *
+      *    EARQLIGC                                                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2220-GRAVAR-REJEITO-EARQLIGC    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-AUX-MOTIVO         TO RESTWDRL-MOTIVO
+           MOVE FD-EARQLIGC            TO RESTWDRL-REG-ORIGINAL
+
+           WRITE FD-SARQRJL            FROM RESTWDRL-REG-SARQRJL
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1190-TESTAR-FS-SARQRJL.
+
+      *----------------------------------------------------------------*
+       2220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    PROCESSAMENTO PRINCIPAL                                     *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-CHV-EARQLIGC         EQUAL WRK-CHV-EARQREST
+              MOVE WRK-CHV-EARQREST    TO WRK-CHV-GRUPO-LIGC
+              PERFORM 3090-CARREGAR-GRUPO-EARQLIGC
+              PERFORM 3100-TRATAR-IGUAIS
+                     UNTIL  WRK-CHV-EARQREST
+                                       NOT EQUAL WRK-CHV-GRUPO-LIGC
+           ELSE
+              IF WRK-CHV-EARQLIGC      GREATER WRK-CHV-EARQREST
+                 PERFORM 3210-TRATAR-ORFAO-EARQREST
+                    UNTIL WRK-CHV-EARQREST
+                                       NOT LESS WRK-CHV-EARQLIGC
+              ELSE
+                PERFORM 3220-TRATAR-ORFAO-EARQLIGC
+                   UNTIL WRK-CHV-EARQLIGC
+                                       NOT LESS WRK-CHV-EARQREST
+              END-IF
+           END-IF
+
+           PERFORM 1500-VERIFICAR-CHECKPOINT.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    CARREGAR EM MEMORIA TODO O GRUPO DE EARQLIGC QUE CASA COM   *
+      *    A CHAVE CORRENTE, PARA PODER SER REAPLICADO A CADA          *
+      *    EARQREST QUE COMPARTILHE ESSA MESMA CHAVE (FAN-OUT)         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3090-CARREGAR-GRUPO-EARQLIGC    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-QTD-LIGC-GRUPO
+
+           PERFORM 3091-ARMAZENAR-LIGC-GRUPO
+              UNTIL WRK-CHV-EARQLIGC   NOT EQUAL WRK-CHV-GRUPO-LIGC
+                 OR WRK-QTD-LIGC-GRUPO EQUAL 200
+
+           IF WRK-CHV-EARQLIGC         EQUAL WRK-CHV-GRUPO-LIGC
+              MOVE 'NO AGRUPAMENTO'    TO WRK-OPERACAO
+              MOVE 'EARQLIGC'          TO WRK-ARQUIVO
+              MOVE '99'                TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0110'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3090-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    ARMAZENAR UM REGISTRO DO EARQLIGC NA TABELA DO GRUPO E LER  *
+      *    O PROXIMO                                                   *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3091-ARMAZENAR-LIGC-GRUPO       SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO WRK-QTD-LIGC-GRUPO
+
+           MOVE RESCWLIG-CCPF-CNPJ-LIG TO WRK-CCPF-CNPJ-LIG-GRUPO
+                                          (WRK-QTD-LIGC-GRUPO)
+           MOVE RESCWLIG-CFLIAL-LIG    TO WRK-CFLIAL-LIG-GRUPO
+                                          (WRK-QTD-LIGC-GRUPO)
+           MOVE RESCWLIG-CTRL-LIG      TO WRK-CTRL-LIG-GRUPO
+                                          (WRK-QTD-LIGC-GRUPO)
+           MOVE RESCWLIG-TIPO-IMPED    TO WRK-TIPO-IMPED-LIG-GRUPO
+                                          (WRK-QTD-LIGC-GRUPO)
+           MOVE RESCWLIG-QTDE-IMPED    TO WRK-QTDE-IMPED-LIG-GRUPO
+                                          (WRK-QTD-LIGC-GRUPO)
+           MOVE RESCWLIG-VALOR-TOT-IMPED
+                                       TO WRK-VALOR-TOT-IMPED-LIG-GRUPO
+                                          (WRK-QTD-LIGC-GRUPO)
+           MOVE RESCWLIG-DTA-ULT-OCORR-IMPED
+                                       TO WRK-AUX-DATA
+           MOVE WRK-AUX-DIA            TO WRK-DIA
+           MOVE WRK-AUX-MES            TO WRK-MES
+           MOVE WRK-AUX-ANO            TO WRK-ANO
+           MOVE WRK-DATA               TO WRK-DTA-ULT-OCORR-LIG-GRUPO
+                                          (WRK-QTD-LIGC-GRUPO)
+
+           PERFORM 2200-LER-EARQLIGC.
+
+      *----------------------------------------------------------------*
+       3091-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *  TRATAMENTO PARA O CASO DOS REGISTROS SEREM IGUAIS             *
+      *  (UM EARQREST PODE CASAR COM VARIOS EARQLIGC DO GRUPO, E PODE  *
+      *  HAVER MAIS DE UM EARQREST PARA A MESMA CHAVE)                 *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3100-TRATAR-IGUAIS              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 1                      TO WRK-IDX-LIGC-GRUPO
+
+           PERFORM 3105-GRAVAR-COMBINACAO-GRUPO
+              UNTIL WRK-IDX-LIGC-GRUPO GREATER WRK-QTD-LIGC-GRUPO
+
+           PERFORM 2100-LER-EARQREST.
+
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR A COMBINACAO DO EARQREST CORRENTE COM UM DOS         *
+      *    EARQLIGC DO GRUPO EM MEMORIA (SARQREST + SARQLIGC)          *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3105-GRAVAR-COMBINACAO-GRUPO    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE RESCWRES-TIPO-IMPED    TO WRK-AUX-S9-03
+           MOVE WRK-AUX-09-03          TO RESTWDSR-TIPO-IMPED
+           MOVE WRK-CPF-CGC-EARQREST   TO RESTWDSR-CPF-CGC
+           MOVE WRK-FILIAL-CGC-EARQREST
+                                       TO RESTWDSR-FILIAL-CGC
+           MOVE RESCWRES-CTRL-CPF      TO WRK-AUX-S9-02
+           MOVE WRK-AUX-09-02          TO RESTWDSR-CTRL-CPF
+           MOVE RESCWRES-MAIOR-GRAU    TO WRK-AUX-S9-01
+           MOVE WRK-AUX-09-01          TO RESTWDSR-MAIOR-GRAU
+           MOVE RESCWRES-QTDE-IMPED    TO WRK-AUX-S9-07
+           MOVE WRK-AUX-09-07          TO RESTWDSR-QTDE-IMPED
+           MOVE RESCWRES-VALOR-MIN-IMPED
+                                       TO WRK-AUX-S9-13
+           MOVE WRK-AUX-09-13          TO RESTWDSR-VALOR-MIN-IMPED
+           MOVE RESCWRES-VALOR-MAX-IMPED
+                                       TO WRK-AUX-S9-13
+           MOVE WRK-AUX-09-13          TO RESTWDSR-VALOR-MAX-IMPED
+           MOVE RESCWRES-VALOR-TOT-IMPED
+                                       TO WRK-AUX-S9-15
+           MOVE WRK-AUX-09-15          TO RESTWDSR-VALOR-TOT-IMPED
+           MOVE RESCWRES-DTA-PRI-OCORR-IMPED
+                                       TO WRK-AUX-DATA
+           MOVE WRK-AUX-DIA            TO WRK-DIA
+           MOVE WRK-AUX-MES            TO WRK-MES
+           MOVE WRK-AUX-ANO            TO WRK-ANO
+           MOVE WRK-DATA               TO RESTWDSR-DTA-PRI-OCORR-IMPED
+           MOVE RESCWRES-DTA-ULT-OCORR-IMPED
+                                       TO WRK-AUX-DATA
+           MOVE WRK-AUX-DIA            TO WRK-DIA
+           MOVE WRK-AUX-MES            TO WRK-MES
+           MOVE WRK-AUX-ANO            TO WRK-ANO
+           MOVE WRK-DATA               TO RESTWDSR-DTA-ULT-OCORR-IMPED
+
+           PERFORM 3110-GRAVAR-SARQREST
+
+           MOVE WRK-CCPF-CNPJ-LIG-GRUPO
+                                       (WRK-IDX-LIGC-GRUPO)
+                                       TO RESTWDSL-CCPF-CNPJ-LIG
+           MOVE WRK-CFLIAL-LIG-GRUPO   (WRK-IDX-LIGC-GRUPO)
+                                       TO RESTWDSL-CFLIAL-LIG
+           MOVE WRK-CTRL-LIG-GRUPO     (WRK-IDX-LIGC-GRUPO)
+                                       TO RESTWDSL-CTRL-LIG
+           MOVE WRK-TIPO-IMPED-LIG-GRUPO
+                                       (WRK-IDX-LIGC-GRUPO)
+                                       TO RESTWDSL-TIPO-IMPED
+           MOVE WRK-QTDE-IMPED-LIG-GRUPO
+                                       (WRK-IDX-LIGC-GRUPO)
+                                       TO RESTWDSL-QTDE-IMPED
+           MOVE WRK-VALOR-TOT-IMPED-LIG-GRUPO
+                                       (WRK-IDX-LIGC-GRUPO)
+                                       TO RESTWDSL-VALOR-TOT-IMPED
+           MOVE WRK-DTA-ULT-OCORR-LIG-GRUPO
+                                       (WRK-IDX-LIGC-GRUPO)
+                                       TO RESTWDSL-DTA-ULT-OCORR-IMPED
+
+           PERFORM 3120-GRAVAR-SARQLIGC
+
+           ADD 1                       TO WRK-IDX-LIGC-GRUPO.
+
+      *----------------------------------------------------------------*
+       3105-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR ARQUIVO DE SAIDA     - SARQREST                      *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3110-GRAVAR-SARQREST            SECTION.
+      *----------------------------------------------------------------*
+
+           WRITE FD-SARQREST           FROM RESTWDSR-REG-SARQREST
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1130-TESTAR-FS-SARQREST
+
+           ADD 1                       TO ACU-GRAVS-SARQREST
+                                          WRK-CONT-CHECKPOINT
+
+           ADD RESTWDSR-CPF-CGC        TO ACU-HASH-CPF-SARQREST
+
+           PERFORM 3300-ACUMULAR-TOTAIS-SARQREST.
+
+      *----------------------------------------------------------------*
+       3110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR ARQUIVO DE SAIDA     - SARQLIGC                      *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3120-GRAVAR-SARQLIGC            SECTION.
+      *----------------------------------------------------------------*
+
+           WRITE FD-SARQLIGC           FROM RESTWDSL-REG-SARQLIGC
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1140-TESTAR-FS-SARQLIGC
+
+           ADD 1                       TO ACU-GRAVS-SARQLIGC
+                                          WRK-CONT-CHECKPOINT
+
+           ADD RESTWDSL-CCPF-CNPJ-LIG  TO ACU-HASH-CPF-SARQLIGC
+
+           PERFORM 3400-ACUMULAR-TOTAIS-SARQLIGC.
+
+      *----------------------------------------------------------------*
+       3120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    ACUMULAR TOTAIS DE CONTROLE POR TIPO-IMPED - SARQREST       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3300-ACUMULAR-TOTAIS-SARQREST   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE RESTWDSR-TIPO-IMPED    TO WRK-AUX-TIPO-PROCURA
+
+           PERFORM 3310-LOCALIZAR-TIPO-TOTAL
+
+           ADD 1                       TO WRK-QTD-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+           ADD RESTWDSR-VALOR-TOT-IMPED
+                                       TO WRK-SOMA-TOT-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+
+           IF WRK-QTD-SARQREST-TOTAL (WRK-IDX-TOTAL)
+                                       EQUAL 1
+              MOVE RESTWDSR-VALOR-MIN-IMPED
+                                       TO WRK-MIN-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+              MOVE RESTWDSR-VALOR-MAX-IMPED
+                                       TO WRK-MAX-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+           ELSE
+              IF RESTWDSR-VALOR-MIN-IMPED
+                                       LESS WRK-MIN-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+                 MOVE RESTWDSR-VALOR-MIN-IMPED
+                                       TO WRK-MIN-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+              END-IF
+              IF RESTWDSR-VALOR-MAX-IMPED
+                                       GREATER WRK-MAX-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+                 MOVE RESTWDSR-VALOR-MAX-IMPED
+                                       TO WRK-MAX-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LOCALIZAR (OU CRIAR) A ENTRADA DA TABELA DE TOTAIS PARA     *
+      *    O TIPO-IMPED EM WRK-AUX-TIPO-PROCURA                        *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3310-LOCALIZAR-TIPO-TOTAL       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-ACHOU-TOTAL
+           MOVE 1                      TO WRK-IDX-TOTAL
+
+           PERFORM 3320-PROCURAR-TIPO-TOTAL
+              UNTIL WRK-IDX-TOTAL      GREATER WRK-QTD-TOTAIS-TIPO
+                 OR WRK-TOTAL-ENCONTRADO
+
+           IF NOT WRK-TOTAL-ENCONTRADO
+              IF WRK-QTD-TOTAIS-TIPO   NOT LESS 50
+                 MOVE 'TOTAIS CHEIOS'  TO WRK-OPERACAO
+                 MOVE 'SARQREST'       TO WRK-ARQUIVO
+                 MOVE '99'             TO WRK-FS
+                 MOVE 'APL'            TO ERR-TIPO-ACESSO
+                 MOVE '0140'           TO ERR-LOCAL
+                 MOVE WRK-TEXTO        TO ERR-TEXTO
+                 PERFORM 9999-ROTINA-ERRO
+              END-IF
+              ADD 1                    TO WRK-QTD-TOTAIS-TIPO
+              MOVE WRK-QTD-TOTAIS-TIPO TO WRK-IDX-TOTAL
+              MOVE WRK-AUX-TIPO-PROCURA
+                                       TO WRK-TIPO-IMPED-TOTAL
+                                          (WRK-IDX-TOTAL)
+              MOVE ZEROS               TO WRK-QTD-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+                                          WRK-SOMA-TOT-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+                                          WRK-MIN-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+                                          WRK-MAX-SARQREST-TOTAL
+                                          (WRK-IDX-TOTAL)
+                                          WRK-QTD-SARQLIGC-TOTAL
+                                          (WRK-IDX-TOTAL)
+                                          WRK-SOMA-TOT-SARQLIGC-TOTAL
+                                          (WRK-IDX-TOTAL)
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3310-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    PROCURAR O TIPO-IMPED NA TABELA DE TOTAIS DE CONTROLE       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3320-PROCURAR-TIPO-TOTAL        SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-TIPO-IMPED-TOTAL (WRK-IDX-TOTAL)
+                                       EQUAL WRK-AUX-TIPO-PROCURA
+              MOVE 'S'                 TO WRK-ACHOU-TOTAL
+           ELSE
+              ADD 1                    TO WRK-IDX-TOTAL
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3320-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    ACUMULAR TOTAIS DE CONTROLE POR TIPO-IMPED - SARQLIGC       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3400-ACUMULAR-TOTAIS-SARQLIGC   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE RESTWDSL-TIPO-IMPED    TO WRK-AUX-TIPO-PROCURA
+
+           PERFORM 3310-LOCALIZAR-TIPO-TOTAL
+
+           ADD 1                       TO WRK-QTD-SARQLIGC-TOTAL
+                                          (WRK-IDX-TOTAL)
+           ADD RESTWDSL-VALOR-TOT-IMPED
+                                       TO WRK-SOMA-TOT-SARQLIGC-TOTAL
+                                          (WRK-IDX-TOTAL).
+
+      *----------------------------------------------------------------*
+       3400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *  TRATAMENTO DO EARQREST SEM PAR NO EARQLIGC (ORFAO)            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3210-TRATAR-ORFAO-EARQREST      SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-CHV-EARQREST         NOT EQUAL HIGH-VALUES
+              MOVE SPACES              TO RESTWDEX-REG-SARQEXC
+              MOVE 'REST'              TO RESTWDEX-ORIGEM
+              MOVE WRK-CPF-CGC-EARQREST
+                                       TO RESTWDEX-CPF-CGC
+              MOVE WRK-FILIAL-CGC-EARQREST
+                                       TO RESTWDEX-FILIAL-CGC
+              MOVE RESCWRES-TIPO-IMPED TO RESTWDEX-TIPO-IMPED
+              PERFORM 3211-GRAVAR-SARQEXC
+              ADD 1                    TO ACU-ORFAOS-EARQREST
+           END-IF
+
+           PERFORM 2100-LER-EARQREST.
+
+      *----------------------------------------------------------------*
+       3210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *  TRATAMENTO DO EARQLIGC SEM PAR NO EARQREST (ORFAO)            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3220-TRATAR-ORFAO-EARQLIGC      SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-CHV-EARQLIGC         NOT EQUAL HIGH-VALUES
+              MOVE SPACES              TO RESTWDEX-REG-SARQEXC
+              MOVE 'LIGC'              TO RESTWDEX-ORIGEM
+              MOVE WRK-CPF-CNPJ-EARQLIGC
+                                       TO RESTWDEX-CPF-CGC
+              MOVE WRK-FILIAL-PROP-EARQLIGC
+                                       TO RESTWDEX-FILIAL-CGC
+              MOVE RESCWLIG-TIPO-IMPED TO RESTWDEX-TIPO-IMPED
+              PERFORM 3211-GRAVAR-SARQEXC
+              ADD 1                    TO ACU-ORFAOS-EARQLIGC
+           END-IF
+
+           PERFORM 2200-LER-EARQLIGC.
+
+      *----------------------------------------------------------------*
+       3220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR ARQUIVO DE SAIDA     - SARQEXC                       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       3211-GRAVAR-SARQEXC             SECTION.
+      *----------------------------------------------------------------*
+
+           WRITE FD-SARQEXC            FROM RESTWDEX-REG-SARQEXC
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1150-TESTAR-FS-SARQEXC.
+
+      *----------------------------------------------------------------*
+       3211-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    FINALIZACAO                                                 *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 4100-EMITIR-TOTAIS
+
+           PERFORM 4200-EMITIR-TOTAIS-POR-TIPO
+
+           PERFORM 4300-GRAVAR-TRAILERS-SAIDA
+
+           CLOSE EARQREST
+                 EARQLIGC
+                 PARMREST
+                 TABIMPED
+                 CHKREST
+                 SARQREST
+                 SARQLIGC
+                 SARQEXC
+                 SARQRJR
+                 SARQRJL
+
+           MOVE WRK-FECHAMENTO         TO WRK-OPERACAO
+
+           PERFORM 1100-TESTAR-FILE-STATUS
+
+           PERFORM 4400-COMPARAR-COM-ANTERIOR
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    EMITIR TOTAIS                                               *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4100-EMITIR-TOTAIS              SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY
+           '*********************** RESCDSA1 ***********************'.
+           DISPLAY
+           '*                                                      *'.
+           DISPLAY
+           '*                 RESULTADO DO PROCESSAMENTO:          *'.
+           DISPLAY
+           '*                                                      *'.
+           DISPLAY
+           '* TOTAIS PROCESSADOS:                                  *'.
+           DISPLAY
+           '*                                                      *'.
+
+           MOVE ACU-LIDOS-EARQREST     TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS LIDOS NO EARQREST       =>     ' WRK-MASC ' *'
+
+           MOVE ACU-LIDOS-EARQLIGC     TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS LIDOS NO EARQLIGC       =>     ' WRK-MASC ' *'
+
+           MOVE ACU-INCONS-EARQREST    TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS INCONSISTENTES NO EARQREST =>  ' WRK-MASC ' *'
+
+           MOVE ACU-INCONS-EARQLIGC    TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS INCONSISTENTES NO EARQLIGC =>  ' WRK-MASC ' *'
+
+           MOVE ACU-GRAVS-SARQREST     TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS GRAVADOS NO SARQREST    =>     ' WRK-MASC ' *'
+
+           MOVE ACU-GRAVS-SARQLIGC     TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS GRAVADOS NO SARQLIGC    =>     ' WRK-MASC ' *'
+
+           MOVE ACU-ORFAOS-EARQREST    TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS EARQREST SEM PAR (SARQEXC) =>  ' WRK-MASC ' *'
+
+           MOVE ACU-ORFAOS-EARQLIGC    TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS EARQLIGC SEM PAR (SARQEXC) =>  ' WRK-MASC ' *'
+
+           MOVE ACU-INCONS-EARQREST    TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS EARQREST REJEITADOS (SARQRJR) => ' WRK-MASC ' *'
+
+           MOVE ACU-INCONS-EARQLIGC    TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS EARQLIGC REJEITADOS (SARQRJL) => ' WRK-MASC ' *'
+
+           DISPLAY
+           '********************************************************'.
+
+      *----------------------------------------------------------------*
+       4100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    EMITIR TOTAIS DE CONTROLE POR TIPO-IMPED (SARQREST E        *
+      *    SARQLIGC) - SOMA, MINIMO, MAXIMO E MEDIA DE VALOR-TOT-IMPED *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4200-EMITIR-TOTAIS-POR-TIPO     SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY
+           '*********************** RESCDSA1 ***********************'.
+           DISPLAY
+           '*                                                      *'.
+           DISPLAY
+           '*     TOTAIS DE CONTROLE POR TIPO-IMPED:               *'.
+           DISPLAY
+           '*                                                      *'.
+
+           MOVE 1                      TO WRK-IDX-TOTAL
+
+           PERFORM 4210-EMITIR-LINHA-TOTAL-TIPO
+              UNTIL WRK-IDX-TOTAL      GREATER WRK-QTD-TOTAIS-TIPO
+
+           DISPLAY
+           '********************************************************'.
+
+      *----------------------------------------------------------------*
+       4200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    EMITIR OS TOTAIS DE UM TIPO-IMPED DA TABELA DE TOTAIS       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4210-EMITIR-LINHA-TOTAL-TIPO    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-MEDIA-SARQREST
+                                          WRK-MEDIA-SARQLIGC
+
+           IF WRK-QTD-SARQREST-TOTAL (WRK-IDX-TOTAL)
+                                       GREATER ZEROS
+              DIVIDE WRK-SOMA-TOT-SARQREST-TOTAL (WRK-IDX-TOTAL)
+                 BY  WRK-QTD-SARQREST-TOTAL      (WRK-IDX-TOTAL)
+                 GIVING WRK-MEDIA-SARQREST       ROUNDED
+           END-IF
+
+           IF WRK-QTD-SARQLIGC-TOTAL (WRK-IDX-TOTAL)
+                                       GREATER ZEROS
+              DIVIDE WRK-SOMA-TOT-SARQLIGC-TOTAL (WRK-IDX-TOTAL)
+                 BY  WRK-QTD-SARQLIGC-TOTAL      (WRK-IDX-TOTAL)
+                 GIVING WRK-MEDIA-SARQLIGC       ROUNDED
+           END-IF
+
+           DISPLAY
+           '* TIPO-IMPED = ' WRK-TIPO-IMPED-TOTAL (WRK-IDX-TOTAL)
+           ' *'
+
+           MOVE WRK-QTD-SARQREST-TOTAL (WRK-IDX-TOTAL)
+                                       TO WRK-MASC
+           DISPLAY
+           '*   SARQREST QTDE                 => ' WRK-MASC ' *'
+
+           MOVE WRK-SOMA-TOT-SARQREST-TOTAL (WRK-IDX-TOTAL)
+                                       TO WRK-MASC-VALOR15
+           DISPLAY
+           '*   SARQREST SOMA VALOR-TOT-IMPED  => ' WRK-MASC-VALOR15
+
+           MOVE WRK-MIN-SARQREST-TOTAL (WRK-IDX-TOTAL)
+                                       TO WRK-MASC-VALOR13
+           DISPLAY
+           '*   SARQREST MENOR VALOR-MIN-IMPED => ' WRK-MASC-VALOR13
+
+           MOVE WRK-MAX-SARQREST-TOTAL (WRK-IDX-TOTAL)
+                                       TO WRK-MASC-VALOR13
+           DISPLAY
+           '*   SARQREST MAIOR VALOR-MAX-IMPED => ' WRK-MASC-VALOR13
+
+           MOVE WRK-MEDIA-SARQREST     TO WRK-MASC-VALOR15
+           DISPLAY
+           '*   SARQREST MEDIA VALOR-TOT-IMPED => ' WRK-MASC-VALOR15
+
+           MOVE WRK-QTD-SARQLIGC-TOTAL (WRK-IDX-TOTAL)
+                                       TO WRK-MASC
+           DISPLAY
+           '*   SARQLIGC QTDE                 => ' WRK-MASC ' *'
+
+           MOVE WRK-SOMA-TOT-SARQLIGC-TOTAL (WRK-IDX-TOTAL)
+                                       TO WRK-MASC-VALOR15
+           DISPLAY
+           '*   SARQLIGC SOMA VALOR-TOT-IMPED  => ' WRK-MASC-VALOR15
+
+           MOVE WRK-MEDIA-SARQLIGC     TO WRK-MASC-VALOR15
+           DISPLAY
+           '*   SARQLIGC MEDIA VALOR-TOT-IMPED => ' WRK-MASC-VALOR15
+
+           ADD 1                       TO WRK-IDX-TOTAL.
+
+      *----------------------------------------------------------------*
+       4210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR OS REGISTROS DE TRAILER DO SARQREST E DO SARQLIGC -  *
+      *    QTDE DE REGISTROS GRAVADOS + HASH TOTAL DO CPF/CNPJ         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4300-GRAVAR-TRAILERS-SAIDA      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                 TO RESTWDSR-REG-SARQREST
+           MOVE 'TRL'                  TO RESTWDSR-CTL-TIPO-REG
+           MOVE ACU-GRAVS-SARQREST     TO RESTWDSR-CTL-QTDE-REGS
+           MOVE ACU-HASH-CPF-SARQREST  TO RESTWDSR-CTL-HASH-CPF-CGC
+
+           WRITE FD-SARQREST           FROM RESTWDSR-REG-CONTROLE
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1130-TESTAR-FS-SARQREST
+
+           MOVE SPACES                 TO RESTWDSL-REG-SARQLIGC
+           MOVE 'TRL'                  TO RESTWDSL-CTL-TIPO-REG
+           MOVE ACU-GRAVS-SARQLIGC     TO RESTWDSL-CTL-QTDE-REGS
+           MOVE ACU-HASH-CPF-SARQLIGC  TO RESTWDSL-CTL-HASH-CPF-CNPJ
+
+           WRITE FD-SARQLIGC           FROM RESTWDSL-REG-CONTROLE
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1140-TESTAR-FS-SARQLIGC.
+
+      *----------------------------------------------------------------*
+       4300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    COMPARAR O SARQREST DESTA EXECUCAO COM O SARQREST DE UMA    *
+      *    EXECUCAO ANTERIOR (EARQRSAN) E EMITIR O RELATORIO DE        *
+      *    DIFERENCAS DIA-A-DIA (SARQDIFR) - OS REGISTROS DE CONTROLE  *
+      *    (HDR/TRL) DE AMBOS SAO IGNORADOS NA COMPARACAO              *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4400-COMPARAR-COM-ANTERIOR      SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT  SARQREST
+                       EARQRSAN
+
+           MOVE WRK-ABERTURA           TO WRK-OPERACAO
+
+           PERFORM 1130-TESTAR-FS-SARQREST
+
+           PERFORM 1196-TESTAR-FS-EARQRSAN
+
+           OPEN OUTPUT SARQDIFR
+
+           PERFORM 1197-TESTAR-FS-SARQDIFR
+
+           PERFORM 4410-LER-PROX-SARQREST-ATUAL
+
+           IF WRK-FS-EARQRSAN          EQUAL '05'
+              MOVE HIGH-VALUES         TO WRK-CHV-SARQREST-ANTERIOR
+           ELSE
+              PERFORM 4420-LER-PROX-SARQREST-ANT
+           END-IF
+
+           PERFORM 4430-COMPARAR-CHAVES
+              UNTIL WRK-CHV-SARQREST-ATUAL
+                                       EQUAL HIGH-VALUES
+                 AND WRK-CHV-SARQREST-ANTERIOR
+                                       EQUAL HIGH-VALUES
+
+           PERFORM 4440-EMITIR-TOTAIS-DIFERENCAS
+
+           CLOSE SARQREST
+                 EARQRSAN
+                 SARQDIFR
+
+           MOVE WRK-FECHAMENTO         TO WRK-OPERACAO
+
+           PERFORM 1130-TESTAR-FS-SARQREST
+
+           PERFORM 1196-TESTAR-FS-EARQRSAN
+
+           PERFORM 1197-TESTAR-FS-SARQDIFR.
+
+      *----------------------------------------------------------------*
+       4400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LER O PROXIMO DETALHE DO SARQREST DESTA EXECUCAO, SALTANDO  *
+      *    OS REGISTROS DE CONTROLE (HDR/TRL)                          *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4410-LER-PROX-SARQREST-ATUAL    SECTION.
+      *----------------------------------------------------------------*
+
+           READ SARQREST                INTO RESTWDSR-REG-SARQREST
+
+           IF WRK-FS-SARQREST          EQUAL '10'
+              MOVE HIGH-VALUES         TO WRK-CHV-SARQREST-ATUAL
+              GO                       TO 4410-99-FIM
+           END-IF
+
+           MOVE WRK-LEITURA            TO WRK-OPERACAO
+
+           PERFORM 1130-TESTAR-FS-SARQREST
+
+           IF RESTWDSR-CTL-HEADER OR RESTWDSR-CTL-TRAILER
+              GO                       TO 4410-LER-PROX-SARQREST-ATUAL
+           END-IF
+
+           MOVE RESTWDSR-CPF-CGC       TO WRK-CPF-CGC-ATUAL
+           MOVE RESTWDSR-FILIAL-CGC    TO WRK-FILIAL-CGC-ATUAL
+           MOVE RESTWDSR-TIPO-IMPED    TO WRK-TIPO-IMPED-ATUAL
+           MOVE RESTWDSR-VALOR-TOT-IMPED
+                                       TO WRK-VALOR-TOT-ATUAL
+           MOVE RESTWDSR-QTDE-IMPED    TO WRK-QTDE-IMPED-ATUAL
+           MOVE RESTWDSR-DTA-ULT-OCORR-IMPED
+                                       TO WRK-DTA-ULT-OCORR-ATUAL
+
+           IF WRK-CHV-SARQREST-ATUAL
+                                       LESS WRK-CHV-SARQREST-ULT-ATUAL
+              MOVE 'COMPARACAO'        TO WRK-OPERACAO
+              MOVE 'SARQREST'          TO WRK-ARQUIVO
+              MOVE '99'                TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0160'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF
+
+           MOVE WRK-CHV-SARQREST-ATUAL
+                                       TO WRK-CHV-SARQREST-ULT-ATUAL.
+
+      *----------------------------------------------------------------*
+       4410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    LER O PROXIMO DETALHE DO SARQREST DE UMA EXECUCAO ANTERIOR  *
+      *    (EARQRSAN), SALTANDO OS REGISTROS DE CONTROLE (HDR/TRL)     *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4420-LER-PROX-SARQREST-ANT SECTION.
+      *----------------------------------------------------------------*
+
+           READ EARQRSAN                INTO RESTWANT-REG-SARQREST
+
+           IF WRK-FS-EARQRSAN          EQUAL '10'
+              MOVE HIGH-VALUES         TO WRK-CHV-SARQREST-ANTERIOR
+              GO                       TO 4420-99-FIM
+           END-IF
+
+           MOVE WRK-LEITURA            TO WRK-OPERACAO
+
+           PERFORM 1196-TESTAR-FS-EARQRSAN
+
+           IF RESTWANT-CTL-HEADER OR RESTWANT-CTL-TRAILER
+              GO                       TO 4420-LER-PROX-SARQREST-ANT
+           END-IF
+
+           MOVE RESTWANT-CPF-CGC       TO WRK-CPF-CGC-ANTERIOR
+           MOVE RESTWANT-FILIAL-CGC    TO WRK-FILIAL-CGC-ANTERIOR
+           MOVE RESTWANT-TIPO-IMPED    TO WRK-TIPO-IMPED-ANTERIOR
+           MOVE RESTWANT-VALOR-TOT-IMPED
+                                       TO WRK-VALOR-TOT-ANTERIOR
+           MOVE RESTWANT-QTDE-IMPED    TO WRK-QTDE-IMPED-ANTERIOR
+           MOVE RESTWANT-DTA-ULT-OCORR-IMPED
+                                       TO WRK-DTA-ULT-OCORR-ANTERIOR
+
+           IF WRK-CHV-SARQREST-ANTERIOR
+                                       LESS WRK-CHV-SARQREST-ULT-ANTER
+              MOVE 'COMPARACAO'        TO WRK-OPERACAO
+              MOVE 'EARQRSAN'          TO WRK-ARQUIVO
+              MOVE '99'                TO WRK-FS
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE '0170'              TO ERR-LOCAL
+              MOVE WRK-TEXTO           TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF
+
+           MOVE WRK-CHV-SARQREST-ANTERIOR
+                                       TO WRK-CHV-SARQREST-ULT-ANTER.
+
+      *----------------------------------------------------------------*
+       4420-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    COMPARAR AS CHAVES ATUAL/ANTERIOR E GRAVAR A DIFERENCA      *
+      *    CORRESPONDENTE NO SARQDIFR                                  *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4430-COMPARAR-CHAVES            SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-CHV-SARQREST-ATUAL   EQUAL WRK-CHV-SARQREST-ANTERIOR
+              IF WRK-VALOR-TOT-ATUAL   NOT EQUAL WRK-VALOR-TOT-ANTERIOR
+                 OR WRK-QTDE-IMPED-ATUAL
+                                       NOT EQUAL WRK-QTDE-IMPED-ANTERIOR
+                 OR WRK-DTA-ULT-OCORR-ATUAL
+                                    NOT EQUAL WRK-DTA-ULT-OCORR-ANTERIOR
+                 PERFORM 4431-GRAVAR-DIFF-ALTERADO
+              END-IF
+              PERFORM 4410-LER-PROX-SARQREST-ATUAL
+              PERFORM 4420-LER-PROX-SARQREST-ANT
+           ELSE
+              IF WRK-CHV-SARQREST-ATUAL
+                                       LESS WRK-CHV-SARQREST-ANTERIOR
+                 PERFORM 4432-GRAVAR-DIFF-NOVO
+                 PERFORM 4410-LER-PROX-SARQREST-ATUAL
+              ELSE
+                 PERFORM 4433-GRAVAR-DIFF-REMOVIDO
+                 PERFORM 4420-LER-PROX-SARQREST-ANT
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4430-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR UMA DIFERENCA DO TIPO 'ALT' (MESMA CHAVE NOS DOIS    *
+      *    ARQUIVOS, VALOR-TOT-IMPED, QTDE-IMPED OU DTA-ULT-OCORR-     *
+      *    IMPED DIFERENTE)                                            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4431-GRAVAR-DIFF-ALTERADO       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                 TO RESTWDDF-REG-SARQDIFR
+           MOVE 'ALT '                 TO RESTWDDF-TIPO-DIFERENCA
+           MOVE WRK-CPF-CGC-ATUAL      TO RESTWDDF-CPF-CGC
+           MOVE WRK-FILIAL-CGC-ATUAL   TO RESTWDDF-FILIAL-CGC
+           MOVE WRK-TIPO-IMPED-ATUAL   TO RESTWDDF-TIPO-IMPED
+           MOVE WRK-VALOR-TOT-ANTERIOR TO RESTWDDF-VALOR-ANTERIOR
+           MOVE WRK-VALOR-TOT-ATUAL    TO RESTWDDF-VALOR-ATUAL
+           MOVE WRK-QTDE-IMPED-ANTERIOR TO RESTWDDF-QTDE-IMPED-ANT
+           MOVE WRK-QTDE-IMPED-ATUAL   TO RESTWDDF-QTDE-IMPED-ATUAL
+           MOVE WRK-DTA-ULT-OCORR-ANTERIOR
+                                       TO RESTWDDF-DTA-ULT-OCORR-ANT
+           MOVE WRK-DTA-ULT-OCORR-ATUAL
+                                       TO RESTWDDF-DTA-ULT-OCORR-ATUAL
+
+           WRITE FD-SARQDIFR           FROM RESTWDDF-REG-SARQDIFR
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1197-TESTAR-FS-SARQDIFR
+
+           ADD 1                       TO ACU-DIFF-ALTERADOS.
+
+      *----------------------------------------------------------------*
+       4431-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR UMA DIFERENCA DO TIPO 'NOVO' (CHAVE SO EXISTE NO     *
+      *    SARQREST DESTA EXECUCAO)                                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4432-GRAVAR-DIFF-NOVO           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                 TO RESTWDDF-REG-SARQDIFR
+           MOVE 'NOVO'                 TO RESTWDDF-TIPO-DIFERENCA
+           MOVE WRK-CPF-CGC-ATUAL      TO RESTWDDF-CPF-CGC
+           MOVE WRK-FILIAL-CGC-ATUAL   TO RESTWDDF-FILIAL-CGC
+           MOVE WRK-TIPO-IMPED-ATUAL   TO RESTWDDF-TIPO-IMPED
+           MOVE ZEROS                  TO RESTWDDF-VALOR-ANTERIOR
+           MOVE WRK-VALOR-TOT-ATUAL    TO RESTWDDF-VALOR-ATUAL
+           MOVE ZEROS                  TO RESTWDDF-QTDE-IMPED-ANT
+           MOVE WRK-QTDE-IMPED-ATUAL   TO RESTWDDF-QTDE-IMPED-ATUAL
+           MOVE ZEROS                  TO RESTWDDF-DTA-ULT-OCORR-ANT
+           MOVE WRK-DTA-ULT-OCORR-ATUAL
+                                       TO RESTWDDF-DTA-ULT-OCORR-ATUAL
+
+           WRITE FD-SARQDIFR           FROM RESTWDDF-REG-SARQDIFR
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1197-TESTAR-FS-SARQDIFR
+
+           ADD 1                       TO ACU-DIFF-NOVOS.
+
+      *----------------------------------------------------------------*
+       4432-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    GRAVAR UMA DIFERENCA DO TIPO 'DEL' (CHAVE SO EXISTIA NO     *
+      *    SARQREST DE UMA EXECUCAO ANTERIOR)                          *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4433-GRAVAR-DIFF-REMOVIDO       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                 TO RESTWDDF-REG-SARQDIFR
+           MOVE 'DEL '                 TO RESTWDDF-TIPO-DIFERENCA
+           MOVE WRK-CPF-CGC-ANTERIOR   TO RESTWDDF-CPF-CGC
+           MOVE WRK-FILIAL-CGC-ANTERIOR
+                                       TO RESTWDDF-FILIAL-CGC
+           MOVE WRK-TIPO-IMPED-ANTERIOR
+                                       TO RESTWDDF-TIPO-IMPED
+           MOVE WRK-VALOR-TOT-ANTERIOR TO RESTWDDF-VALOR-ANTERIOR
+           MOVE ZEROS                  TO RESTWDDF-VALOR-ATUAL
+           MOVE WRK-QTDE-IMPED-ANTERIOR TO RESTWDDF-QTDE-IMPED-ANT
+           MOVE ZEROS                  TO RESTWDDF-QTDE-IMPED-ATUAL
+           MOVE WRK-DTA-ULT-OCORR-ANTERIOR
+                                       TO RESTWDDF-DTA-ULT-OCORR-ANT
+           MOVE ZEROS                  TO RESTWDDF-DTA-ULT-OCORR-ATUAL
+
+           WRITE FD-SARQDIFR           FROM RESTWDDF-REG-SARQDIFR
+
+           MOVE WRK-GRAVACAO           TO WRK-OPERACAO
+
+           PERFORM 1197-TESTAR-FS-SARQDIFR
+
+           ADD 1                       TO ACU-DIFF-REMOVIDOS.
+
+      *----------------------------------------------------------------*
+       4433-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    EMITIR OS TOTAIS DE CONTROLE DO RELATORIO DE DIFERENCAS     *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       4440-EMITIR-TOTAIS-DIFERENCAS   SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY
+           '*********************** RESCDSA1 ***********************'.
+           DISPLAY
+           '*                                                      *'.
+           DISPLAY
+           '*     DIFERENCAS DIA-A-DIA DO SARQREST (SARQDIFR):     *'.
+           DISPLAY
+           '*                                                      *'.
+
+           MOVE ACU-DIFF-NOVOS         TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS NOVOS                   =>     ' WRK-MASC ' *'
+
+           MOVE ACU-DIFF-REMOVIDOS     TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS REMOVIDOS               =>     ' WRK-MASC ' *'
+
+           MOVE ACU-DIFF-ALTERADOS     TO WRK-MASC
+
+           DISPLAY
+           '* REGISTROS ALTERADOS               =>     ' WRK-MASC ' *'.
+
+           DISPLAY
+           '*                                                      *'.
+           DISPLAY
+           '*********************************************************'.
+
+      *----------------------------------------------------------------*
+       4440-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    ROTINA PARA TRATAMENTO DE ERROS                             *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       9999-ROTINA-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'RESCDSA1'             TO ERR-PGM
+
+           CALL 'BRAD7100'             USING WRK-BATCH
+                                             ERRO-AREA
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------* 
