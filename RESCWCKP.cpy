@@ -0,0 +1,32 @@
+      *================================================================*
+      *    COPY........: RESCWCKP                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE CHECKPOINT (CHKREST) -  *
+      *                  UM REGISTRO POR PONTO DE CONTROLE GRAVADO    *
+      *                  DURANTE O MATCH-MERGE, PARA SUPORTE A        *
+      *                  RESTART                                      *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESCWCKP-REG-CHECKPOINT.
+           05 RESCWCKP-SEQ                     PIC 9(006) COMP-3.
+           05 RESCWCKP-CHV-EARQREST.
+               10 RESCWCKP-CPF-CGC-EARQREST    PIC 9(009).
+               10 RESCWCKP-FILIAL-CGC-EARQREST PIC 9(004).
+           05 RESCWCKP-CHV-EARQLIGC.
+               10 RESCWCKP-CPF-CNPJ-EARQLIGC   PIC 9(009).
+               10 RESCWCKP-FILIAL-PROP-EARQLIGC
+                                                PIC 9(004).
+           05 RESCWCKP-ACU-LIDOS-EARQREST      PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-LIDOS-EARQLIGC      PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-GRAVS-SARQREST      PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-GRAVS-SARQLIGC      PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-INCONS-EARQREST     PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-INCONS-EARQLIGC     PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-ORFAOS-EARQREST     PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-ORFAOS-EARQLIGC     PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-FILTRADOS-EARQREST  PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-FILTRADOS-EARQLIGC  PIC 9(009) COMP-3.
+           05 RESCWCKP-ACU-HASH-CPF-SARQREST   PIC 9(015) COMP-3.
+           05 RESCWCKP-ACU-HASH-CPF-SARQLIGC   PIC 9(015) COMP-3.
+           05 FILLER                           PIC X(010).
