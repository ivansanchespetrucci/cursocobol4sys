@@ -0,0 +1,32 @@
+      *================================================================*
+      *    COPY........: RESCWLIG                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE ENTRADA DE LIGACOES     *
+      *                  (EARQLIGC)                                   *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESCWLIG-REG-EARQLIGC.
+           05 RESCWLIG-CTPO-REG           PIC 9(002).
+           05 RESCWLIG-CPF-CNPJ-PROP      PIC 9(009).
+           05 RESCWLIG-FILIAL-PROP        PIC 9(004).
+           05 RESCWLIG-CCPF-CNPJ-LIG      PIC 9(009).
+           05 RESCWLIG-CFLIAL-LIG         PIC 9(004).
+           05 RESCWLIG-CTRL-PROP          PIC 9(002).
+           05 RESCWLIG-CTRL-LIG           PIC 9(002).
+           05 RESCWLIG-TIPO-IMPED         PIC 9(003).
+           05 RESCWLIG-MAIOR-GRAU         PIC 9(001).
+           05 RESCWLIG-QTDE-IMPED         PIC 9(007).
+           05 RESCWLIG-VALOR-MIN-IMPED    PIC 9(013)V99.
+           05 RESCWLIG-VALOR-MAX-IMPED    PIC 9(013)V99.
+           05 RESCWLIG-VALOR-TOT-IMPED    PIC 9(015)V99.
+           05 RESCWLIG-DTA-PRI-OCORR-IMPED
+                                          PIC X(010).
+           05 RESCWLIG-DTA-ULT-OCORR-IMPED
+                                          PIC X(010).
+           05 RESCWLIG-CTPO-LIG           PIC 9(002).
+
+      *----------------------------------------------------------------*
+      *    NOME CURTO HISTORICO USADO NA MONTAGEM DA CHAVE DE MATCH    *
+      *----------------------------------------------------------------*
+           66 CPF-CNPJ-PROP              RENAMES RESCWLIG-CPF-CNPJ-PROP.
