@@ -0,0 +1,19 @@
+      *================================================================*
+      *    COPY........: RESCWPRM                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE PARAMETROS (PARMREST) - *
+      *                  SELECAO OPCIONAL POR TIPO-IMPED E POR FAIXA  *
+      *                  DE DTA-ULT-OCORR-IMPED, E MODO DE RESTART    *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESCWPRM-REG-PARM.
+           05 RESCWPRM-MODO-RESTART       PIC X(001).
+              88 RESCWPRM-MODO-RESTART-LIGADO         VALUE 'S'.
+              88 RESCWPRM-MODO-RESTART-DESLIGADO      VALUE 'N'.
+           05 RESCWPRM-QTD-TIPOS          PIC 9(002).
+           05 RESCWPRM-TIPOS-IMPED        OCCURS 10 TIMES
+                                          PIC 9(003).
+           05 RESCWPRM-DTA-INI-OCORR      PIC 9(008).
+           05 RESCWPRM-DTA-FIM-OCORR      PIC 9(008).
+           05 FILLER                      PIC X(031).
