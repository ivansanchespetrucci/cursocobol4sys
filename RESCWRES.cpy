@@ -0,0 +1,22 @@
+      *================================================================*
+      *    COPY........: RESCWRES                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE ENTRADA DE RESTRICOES   *
+      *                  (EARQREST)                                   *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESCWRES-REG-EARQREST.
+           05 RESCWRES-TIPO-IMPED         PIC 9(003).
+           05 RESCWRES-CPF-CGC            PIC 9(009).
+           05 RESCWRES-FILIAL-CGC         PIC 9(004).
+           05 RESCWRES-CTRL-CPF           PIC 9(002).
+           05 RESCWRES-MAIOR-GRAU         PIC 9(001).
+           05 RESCWRES-QTDE-IMPED         PIC 9(007).
+           05 RESCWRES-VALOR-MIN-IMPED    PIC 9(013)V99.
+           05 RESCWRES-VALOR-MAX-IMPED    PIC 9(013)V99.
+           05 RESCWRES-VALOR-TOT-IMPED    PIC 9(015)V99.
+           05 RESCWRES-DTA-PRI-OCORR-IMPED
+                                          PIC X(010).
+           05 RESCWRES-DTA-ULT-OCORR-IMPED
+                                          PIC X(010).
