@@ -0,0 +1,15 @@
+      *================================================================*
+      *    COPY........: RESCWTAB                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE REFERENCIA DE CODIGOS   *
+      *                  VALIDOS (TABIMPED) - UM REGISTRO POR CODIGO  *
+      *                  VALIDO DE TIPO-IMPED OU DE MAIOR-GRAU        *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESCWTAB-REG-TABELA.
+           05 RESCWTAB-TIPO-REGISTRO      PIC X(001).
+              88 RESCWTAB-TIPO-IMPEDIMENTO            VALUE 'I'.
+              88 RESCWTAB-TIPO-GRAU                   VALUE 'G'.
+           05 RESCWTAB-CODIGO             PIC 9(003).
+           05 FILLER                      PIC X(006).
