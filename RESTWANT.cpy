@@ -0,0 +1,39 @@
+      *================================================================*
+      *    COPY........: RESTWANT                                     *
+      *    OBJETIVO....: LAYOUT DO SARQREST DE UMA EXECUCAO ANTERIOR  *
+      *                  (EARQRSAN) - MESMO LAYOUT DO RESTWDSR, USADO *
+      *                  PELO RELATORIO DE DIFERENCAS DIA-A-DIA       *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESTWANT-REG-SARQREST.
+           05 RESTWANT-TIPO-IMPED         PIC 9(003).
+           05 RESTWANT-CPF-CGC            PIC 9(009).
+           05 RESTWANT-FILIAL-CGC         PIC 9(004).
+           05 RESTWANT-CTRL-CPF           PIC 9(002).
+           05 RESTWANT-MAIOR-GRAU         PIC 9(001).
+           05 RESTWANT-QTDE-IMPED         PIC 9(007).
+           05 RESTWANT-VALOR-MIN-IMPED    PIC 9(013)V99.
+           05 RESTWANT-VALOR-MAX-IMPED    PIC 9(013)V99.
+           05 RESTWANT-VALOR-TOT-IMPED    PIC 9(015)V99.
+           05 RESTWANT-DTA-PRI-OCORR-IMPED
+                                          PIC 9(008).
+           05 RESTWANT-DTA-ULT-OCORR-IMPED
+                                          PIC 9(008).
+           05 FILLER                      PIC X(001).
+
+      *----------------------------------------------------------------*
+      *    REGISTRO DE CONTROLE (HEADER/TRAILER) DO EARQRSAN - MESMO   *
+      *    TAMANHO DO DETALHE, IDENTIFICADO POR RESTWANT-CTL-TIPO-REG  *
+      *----------------------------------------------------------------*
+
+       01  RESTWANT-REG-CONTROLE   REDEFINES RESTWANT-REG-SARQREST.
+           05 RESTWANT-CTL-TIPO-REG       PIC X(003).
+              88 RESTWANT-CTL-HEADER                 VALUE 'HDR'.
+              88 RESTWANT-CTL-TRAILER                VALUE 'TRL'.
+           05 RESTWANT-CTL-DATA-EXECUCAO  PIC 9(008).
+           05 RESTWANT-CTL-PROGRAMA       PIC X(008).
+           05 RESTWANT-CTL-QTDE-REGS      PIC 9(009).
+           05 RESTWANT-CTL-HASH-CPF-CGC   PIC 9(015).
+           05 FILLER                      PIC X(047).
