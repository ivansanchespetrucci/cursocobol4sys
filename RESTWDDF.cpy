@@ -0,0 +1,31 @@
+      *================================================================*
+      *    COPY........: RESTWDDF                                     *
+      *    OBJETIVO....: LAYOUT DO RELATORIO DE DIFERENCAS DIA-A-DIA  *
+      *                  ENTRE O SARQREST DESTA EXECUCAO E O SARQREST *
+      *                  DE UMA EXECUCAO ANTERIOR (EARQRSAN)          *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *----------------------------------------------------------------*
+      *    TIPOS DE DIFERENCA (RESTWDDF-TIPO-DIFERENCA):               *
+      *      NOVO - CHAVE EXISTE SOMENTE NO SARQREST DESTA EXECUCAO    *
+      *      DEL  - CHAVE EXISTE SOMENTE NO SARQREST ANTERIOR          *
+      *      ALT  - CHAVE EXISTE NOS DOIS, VALOR-TOT-IMPED, QTDE-IMPED *
+      *             OU DTA-ULT-OCORR-IMPED DIFERENTE                  *
+      *================================================================*
+
+       01  RESTWDDF-REG-SARQDIFR.
+           05 RESTWDDF-TIPO-DIFERENCA     PIC X(004).
+              88 RESTWDDF-NOVO                       VALUE 'NOVO'.
+              88 RESTWDDF-REMOVIDO                   VALUE 'DEL '.
+              88 RESTWDDF-ALTERADO                   VALUE 'ALT '.
+           05 RESTWDDF-CPF-CGC            PIC 9(009).
+           05 RESTWDDF-FILIAL-CGC         PIC 9(004).
+           05 RESTWDDF-TIPO-IMPED         PIC 9(003).
+           05 RESTWDDF-VALOR-ANTERIOR     PIC 9(015)V99.
+           05 RESTWDDF-VALOR-ATUAL        PIC 9(015)V99.
+           05 RESTWDDF-QTDE-IMPED-ANT     PIC 9(007).
+           05 RESTWDDF-QTDE-IMPED-ATUAL   PIC 9(007).
+           05 RESTWDDF-DTA-ULT-OCORR-ANT  PIC 9(008).
+           05 RESTWDDF-DTA-ULT-OCORR-ATUAL
+                                          PIC 9(008).
+           05 FILLER                      PIC X(006).
