@@ -0,0 +1,15 @@
+      *================================================================*
+      *    COPY........: RESTWDEX                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE EXCECOES (SARQEXC) -    *
+      *                  REGISTROS DE EARQREST/EARQLIGC QUE NAO       *
+      *                  ENCONTRARAM PAR NO MATCH-MERGE                *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESTWDEX-REG-SARQEXC.
+           05 RESTWDEX-ORIGEM             PIC X(004).
+           05 RESTWDEX-CPF-CGC            PIC 9(009).
+           05 RESTWDEX-FILIAL-CGC         PIC 9(004).
+           05 RESTWDEX-TIPO-IMPED         PIC 9(003).
+           05 FILLER                      PIC X(010).
