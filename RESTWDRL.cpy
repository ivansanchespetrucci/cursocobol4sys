@@ -0,0 +1,33 @@
+      *================================================================*
+      *    COPY........: RESTWDRL                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE REJEITOS DO EARQLIGC    *
+      *                  (SARQRJL) - REGISTRO ORIGINAL + CODIGO DO    *
+      *                  MOTIVO DA REJEICAO EM 2210-CONSISTIR-DADOS-  *
+      *                  EARQLIGC                                     *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *----------------------------------------------------------------*
+      *    CODIGOS DE MOTIVO (RESTWDRL-MOTIVO):                       *
+      *      010 - RESCWLIG-CTPO-REG NAO NUMERICO OU ZERO             *
+      *      020 - RESCWLIG-CPF-CNPJ-PROP NAO NUMERICO OU ZERO        *
+      *      030 - RESCWLIG-FILIAL-PROP NAO NUMERICO OU ZERO          *
+      *      040 - RESCWLIG-CCPF-CNPJ-LIG NAO NUMERICO OU ZERO        *
+      *      050 - RESCWLIG-CFLIAL-LIG NAO NUMERICO OU ZERO           *
+      *      060 - RESCWLIG-TIPO-IMPED NAO NUMERICO OU ZERO           *
+      *      070 - RESCWLIG-MAIOR-GRAU NAO NUMERICO OU ZERO           *
+      *      080 - RESCWLIG-CTRL-PROP NAO NUMERICO OU ZERO            *
+      *      090 - RESCWLIG-CTRL-LIG NAO NUMERICO OU ZERO             *
+      *      100 - RESCWLIG-QTDE-IMPED NAO NUMERICO OU ZERO           *
+      *      110 - RESCWLIG-VALOR-MIN-IMPED NAO NUMERICO OU ZERO      *
+      *      120 - RESCWLIG-VALOR-MAX-IMPED NAO NUMERICO OU ZERO      *
+      *      130 - RESCWLIG-VALOR-TOT-IMPED NAO NUMERICO OU ZERO      *
+      *      140 - RESCWLIG-DTA-PRI-OCORR-IMPED EM BRANCO             *
+      *      150 - RESCWLIG-DTA-ULT-OCORR-IMPED EM BRANCO             *
+      *      160 - RESCWLIG-CTPO-LIG NAO NUMERICO OU ZERO             *
+      *      170 - RESCWLIG-TIPO-IMPED FORA DA TABELA TABIMPED        *
+      *      180 - RESCWLIG-MAIOR-GRAU FORA DA TABELA TABIMPED        *
+      *================================================================*
+
+       01  RESTWDRL-REG-SARQRJL.
+           05 RESTWDRL-MOTIVO             PIC 9(003).
+           05 RESTWDRL-REG-ORIGINAL       PIC X(112).
