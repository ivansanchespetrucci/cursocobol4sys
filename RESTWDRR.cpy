@@ -0,0 +1,28 @@
+      *================================================================*
+      *    COPY........: RESTWDRR                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE REJEITOS DO EARQREST    *
+      *                  (SARQRJR) - REGISTRO ORIGINAL + CODIGO DO    *
+      *                  MOTIVO DA REJEICAO EM 2110-CONSISTIR-DADOS-  *
+      *                  EARQREST                                     *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *----------------------------------------------------------------*
+      *    CODIGOS DE MOTIVO (RESTWDRR-MOTIVO):                       *
+      *      010 - RESCWRES-TIPO-IMPED NAO NUMERICO OU ZERO           *
+      *      020 - RESCWRES-CPF-CGC NAO NUMERICO OU ZERO              *
+      *      030 - RESCWRES-FILIAL-CGC NAO NUMERICO OU ZERO           *
+      *      040 - RESCWRES-CTRL-CPF NAO NUMERICO OU ZERO             *
+      *      050 - RESCWRES-MAIOR-GRAU NAO NUMERICO OU ZERO           *
+      *      060 - RESCWRES-QTDE-IMPED NAO NUMERICO OU ZERO           *
+      *      070 - RESCWRES-VALOR-MIN-IMPED NAO NUMERICO OU ZERO      *
+      *      080 - RESCWRES-VALOR-MAX-IMPED NAO NUMERICO OU ZERO      *
+      *      090 - RESCWRES-VALOR-TOT-IMPED NAO NUMERICO OU ZERO      *
+      *      100 - RESCWRES-DTA-PRI-OCORR-IMPED EM BRANCO             *
+      *      110 - RESCWRES-DTA-ULT-OCORR-IMPED EM BRANCO             *
+      *      120 - RESCWRES-TIPO-IMPED FORA DA TABELA TABIMPED        *
+      *      130 - RESCWRES-MAIOR-GRAU FORA DA TABELA TABIMPED        *
+      *================================================================*
+
+       01  RESTWDRR-REG-SARQRJR.
+           05 RESTWDRR-MOTIVO             PIC 9(003).
+           05 RESTWDRR-REG-ORIGINAL       PIC X(093).
