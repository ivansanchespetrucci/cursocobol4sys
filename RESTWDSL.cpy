@@ -0,0 +1,32 @@
+      *================================================================*
+      *    COPY........: RESTWDSL                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE SAIDA DE LIGACOES       *
+      *                  (SARQLIGC)                                   *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESTWDSL-REG-SARQLIGC.
+           05 RESTWDSL-CCPF-CNPJ-LIG      PIC 9(009).
+           05 RESTWDSL-CFLIAL-LIG         PIC 9(004).
+           05 RESTWDSL-CTRL-LIG           PIC 9(002).
+           05 RESTWDSL-TIPO-IMPED         PIC 9(003).
+           05 RESTWDSL-QTDE-IMPED         PIC 9(007).
+           05 RESTWDSL-VALOR-TOT-IMPED    PIC 9(015)V99.
+           05 RESTWDSL-DTA-ULT-OCORR-IMPED
+                                          PIC 9(008).
+
+      *----------------------------------------------------------------*
+      *    REGISTRO DE CONTROLE (HEADER/TRAILER) DO SARQLIGC - MESMO   *
+      *    TAMANHO DO DETALHE, IDENTIFICADO POR RESTWDSL-CTL-TIPO-REG  *
+      *----------------------------------------------------------------*
+
+       01  RESTWDSL-REG-CONTROLE   REDEFINES RESTWDSL-REG-SARQLIGC.
+           05 RESTWDSL-CTL-TIPO-REG       PIC X(003).
+              88 RESTWDSL-CTL-HEADER                 VALUE 'HDR'.
+              88 RESTWDSL-CTL-TRAILER                VALUE 'TRL'.
+           05 RESTWDSL-CTL-DATA-EXECUCAO  PIC 9(008).
+           05 RESTWDSL-CTL-PROGRAMA       PIC X(008).
+           05 RESTWDSL-CTL-QTDE-REGS      PIC 9(009).
+           05 RESTWDSL-CTL-HASH-CPF-CNPJ  PIC 9(015).
+           05 FILLER                      PIC X(007).
