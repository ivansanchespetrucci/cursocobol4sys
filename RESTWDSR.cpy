@@ -0,0 +1,38 @@
+      *================================================================*
+      *    COPY........: RESTWDSR                                     *
+      *    OBJETIVO....: LAYOUT DO ARQUIVO DE SAIDA DE RESTRICOES     *
+      *                  (SARQREST)                                   *
+      *    PROGRAMADOR.: DANIELA LUCIANO       - TREINAMENTO          *
+      *    DATA........: 25/02/2019                                   *
+      *================================================================*
+
+       01  RESTWDSR-REG-SARQREST.
+           05 RESTWDSR-TIPO-IMPED         PIC 9(003).
+           05 RESTWDSR-CPF-CGC            PIC 9(009).
+           05 RESTWDSR-FILIAL-CGC         PIC 9(004).
+           05 RESTWDSR-CTRL-CPF           PIC 9(002).
+           05 RESTWDSR-MAIOR-GRAU         PIC 9(001).
+           05 RESTWDSR-QTDE-IMPED         PIC 9(007).
+           05 RESTWDSR-VALOR-MIN-IMPED    PIC 9(013)V99.
+           05 RESTWDSR-VALOR-MAX-IMPED    PIC 9(013)V99.
+           05 RESTWDSR-VALOR-TOT-IMPED    PIC 9(015)V99.
+           05 RESTWDSR-DTA-PRI-OCORR-IMPED
+                                          PIC 9(008).
+           05 RESTWDSR-DTA-ULT-OCORR-IMPED
+                                          PIC 9(008).
+           05 FILLER                      PIC X(001).
+
+      *----------------------------------------------------------------*
+      *    REGISTRO DE CONTROLE (HEADER/TRAILER) DO SARQREST - MESMO   *
+      *    TAMANHO DO DETALHE, IDENTIFICADO POR RESTWDSR-CTL-TIPO-REG  *
+      *----------------------------------------------------------------*
+
+       01  RESTWDSR-REG-CONTROLE   REDEFINES RESTWDSR-REG-SARQREST.
+           05 RESTWDSR-CTL-TIPO-REG       PIC X(003).
+              88 RESTWDSR-CTL-HEADER                 VALUE 'HDR'.
+              88 RESTWDSR-CTL-TRAILER                VALUE 'TRL'.
+           05 RESTWDSR-CTL-DATA-EXECUCAO  PIC 9(008).
+           05 RESTWDSR-CTL-PROGRAMA       PIC X(008).
+           05 RESTWDSR-CTL-QTDE-REGS      PIC 9(009).
+           05 RESTWDSR-CTL-HASH-CPF-CGC   PIC 9(015).
+           05 FILLER                      PIC X(047).
